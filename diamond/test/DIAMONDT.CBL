@@ -37,3 +37,27 @@
                MOVE 8 TO CURRENTNUMBER
                PERFORM NUMBERTOLETTER
            EXPECT CURRENTLETTER TO BE "H"
+
+           TESTCASE 'Kleinbuchstabe wird akzeptiert'
+               MOVE "e" TO GOALLETTER
+               PERFORM GOALTONUMBER
+           EXPECT GOALNUMBER TO BE 05
+
+           TESTCASE 'Ungültiger Buchstabe ergibt GOALNUMBER 0'
+               MOVE "5" TO GOALLETTER
+               PERFORM GOALTONUMBER
+           EXPECT GOALNUMBER TO BE 00
+
+           TESTCASE 'Diamantzeile wird für die Datei übernommen'
+               MOVE "D" TO GOALLETTER
+               MOVE 1 TO CURRENTNUMBER
+               PERFORM GOALTONUMBER
+               PERFORM GETLINE
+               MOVE CURRENTLINE TO DIAMOND-OUT-F
+           EXPECT DIAMOND-OUT-F TO BE "   A   "
+
+           TESTCASE 'Canvas-Breite passt sich dem Buchstaben an'
+               MOVE "C" TO GOALLETTER
+               PERFORM GOALTONUMBER
+               COMPUTE CANVAS-WIDTH = GOALNUMBER * 2 - 1
+           EXPECT CANVAS-WIDTH TO BE 05
