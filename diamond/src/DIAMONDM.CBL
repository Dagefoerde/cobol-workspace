@@ -1,39 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIAMONDM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAMOND-OUT ASSIGN TO "diamond.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIAMOND-OUT-FILE-STATUS.
+           SELECT BATCHMODE-IN ASSIGN TO "batchmode.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCHMODE-IN-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIAMOND-OUT.
+       01  DIAMOND-OUT-F      PIC X(51).
+       FD  BATCHMODE-IN.
+       01  BATCHMODE-IN-F     PIC X(01).
        WORKING-STORAGE SECTION.
+       01  DIAMOND-OUT-FILE-STATUS PIC X(02).
+       01  BATCHMODE-IN-FILE-STATUS PIC X(02).
+       01  BATCHMODE-SWITCH   PIC X VALUE "N".
+        88 BatchMode VALUE "J".
        01  GOALLETTER         PIC A.
-       01  GOALNUMBER         PIC 99.
+       01  GOALNUMBER         PIC 99 VALUE 0.
        01  CURRENTNUMBER      PIC 99 VALUE 00.
        01  CURRENTLETTER      PIC A VALUE SPACE.
        01  CURRENTLINE        PIC X(51).
        01  CURRENTEND         PIC 99 VALUE 51.
        01  CURRENTDIFF        PIC 99 VALUE 00.
+       01  CANVAS-WIDTH       PIC 99 VALUE 51.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter letter:"
-           ACCEPT GOALLETTER
-           PERFORM GOALTONUMBER
-           PERFORM DIAMOND
+           PERFORM LOAD-BATCHMODE
+           OPEN OUTPUT DIAMOND-OUT
+           IF BatchMode
+             PERFORM VARYING GOALNUMBER FROM 1 BY 1
+                     UNTIL GOALNUMBER > 26
+               PERFORM DIAMOND
+             END-PERFORM
+           ELSE
+             PERFORM UNTIL GOALNUMBER > 0
+               DISPLAY "Enter letter:"
+               ACCEPT GOALLETTER
+               PERFORM GOALTONUMBER
+               IF GOALNUMBER = 0
+                 DISPLAY "Please enter a single letter A-Z."
+               END-IF
+             END-PERFORM
+             PERFORM DIAMOND
+           END-IF
+           CLOSE DIAMOND-OUT
            STOP RUN.
 
+       LOAD-BATCHMODE SECTION.
+      *    Renders every letter A through Z in one run when
+      *    batchmode.txt is present, instead of prompting.
+           OPEN INPUT BATCHMODE-IN
+           IF BATCHMODE-IN-FILE-STATUS = "00"
+             SET BatchMode TO TRUE
+             CLOSE BATCHMODE-IN
+           END-IF
+           .
+
        DIAMOND SECTION.
+           COMPUTE CANVAS-WIDTH = GOALNUMBER * 2 - 1
            PERFORM VARYING CURRENTNUMBER FROM 1 BY 1
              UNTIL CURRENTNUMBER = GOALNUMBER
              PERFORM GETLINE
-             DISPLAY CURRENTLINE
+             PERFORM SHOW-LINE
            END-PERFORM
            PERFORM VARYING CURRENTNUMBER FROM GOALNUMBER BY -1
              UNTIL CURRENTNUMBER = 0
              PERFORM GETLINE
-             DISPLAY CURRENTLINE
+             PERFORM SHOW-LINE
            END-PERFORM.
+
+       SHOW-LINE SECTION.
+      *    Displays the current diamond line and also writes it
+      *    to diamond.txt, both trimmed to CANVAS-WIDTH instead of
+      *    the full 51-column allocation.
+           DISPLAY CURRENTLINE (1:CANVAS-WIDTH)
+           MOVE SPACES TO DIAMOND-OUT-F
+           MOVE CURRENTLINE (1:CANVAS-WIDTH)
+             TO DIAMOND-OUT-F (1:CANVAS-WIDTH)
+           WRITE DIAMOND-OUT-F
+           .
        
        GETLINE SECTION.
       *    Initializations.
            INITIALIZE CURRENTLINE
-           COMPUTE CURRENTDIFF = GOALNUMBER - CURRENTNUMBER
+      *    CURRENTDIFF is a 1-based column, not a zero-based offset -
+      *    without the +1 the widest row (CURRENTNUMBER = GOALNUMBER)
+      *    computes column 0, an invalid reference-modification start.
+           COMPUTE CURRENTDIFF = GOALNUMBER - CURRENTNUMBER + 1
            COMPUTE CURRENTEND = GOALNUMBER * 2 - CURRENTDIFF
       *    Transform.
            PERFORM NUMBERTOLETTER
@@ -43,6 +101,10 @@
            .
 
        GOALTONUMBER SECTION.
+      *    Accept lowercase too; an invalid letter leaves
+      *    GOALNUMBER at 0.
+           MOVE 0 TO GOALNUMBER
+           MOVE FUNCTION UPPER-CASE(GOALLETTER) TO GOALLETTER
            EVALUATE GOALLETTER
                WHEN "A"
                    MOVE 1 TO GOALNUMBER
