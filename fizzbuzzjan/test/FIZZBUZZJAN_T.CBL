@@ -27,4 +27,25 @@
            TESTCASE '090 is fizzbuzz'
            MOVE 090 TO CURRENT
            PERFORM CALC
-           EXPECT CALC-RESULT TO BE 'FIZZBUZZ'.
\ No newline at end of file
+           EXPECT CALC-RESULT TO BE 'FIZZBUZZ'.
+
+           TESTCASE 'Handout line matches the displayed result'
+           MOVE 003 TO CURRENT
+           PERFORM PRINT
+           EXPECT HANDOUT-OUT-F TO BE 'FIZZ'.
+
+           TESTCASE 'Custom divisors and words are honored'
+           MOVE 07 TO DIVISOR-A
+           MOVE 'BAM' TO WORD-A
+           MOVE 007 TO CURRENT
+           PERFORM CALC
+           EXPECT CALC-RESULT TO BE 'BAM'.
+
+           TESTCASE 'Tally counts a fizzbuzz result'
+           MOVE 3 TO DIVISOR-A
+           MOVE 5 TO DIVISOR-B
+           MOVE 0 TO BOTH-WORDS-COUNT
+           MOVE 090 TO CURRENT
+           PERFORM CALC
+           PERFORM TALLY-RESULT
+           EXPECT BOTH-WORDS-COUNT TO BE 0001.
\ No newline at end of file
