@@ -8,14 +8,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT HANDOUT-OUT ASSIGN TO "handout.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HANDOUT-OUT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HANDOUT-OUT.
+       01  HANDOUT-OUT-F                 PIC X(16).
        WORKING-STORAGE SECTION.
+       01  HANDOUT-OUT-FILE-STATUS       PIC X(02).
        01  GOAL                          PIC 999 VALUE 100.
        01  CURRENT                       PIC 999.
        01  CURRENTSTR REDEFINES CURRENT  PIC Z(3).
-       01  CALC-RESULT                   PIC X(8) VALUE SPACE.
+       01  CALC-RESULT                   PIC X(16) VALUE SPACE.
+       01  DIVISOR-A                     PIC 99 VALUE 3.
+       01  DIVISOR-B                     PIC 99 VALUE 5.
+       01  WORD-A                        PIC X(8) VALUE 'FIZZ'.
+       01  WORD-B                        PIC X(8) VALUE 'BUZZ'.
+       01  CALC-CLASS                    PIC 9 VALUE 0.
+        88 IsPlain                       VALUE 1.
+        88 IsWordAOnly                   VALUE 2.
+        88 IsWordBOnly                   VALUE 3.
+        88 IsBothWords                   VALUE 4.
+       01  PLAIN-COUNT                   PIC 9(04) VALUE 0.
+       01  WORD-A-COUNT                  PIC 9(04) VALUE 0.
+       01  WORD-B-COUNT                  PIC 9(04) VALUE 0.
+       01  BOTH-WORDS-COUNT              PIC 9(04) VALUE 0.
        PROCEDURE DIVISION.
+           DISPLAY "Enter goal:"
+           ACCEPT GOAL
+           DISPLAY "Enter first divisor:"
+           ACCEPT DIVISOR-A
+           DISPLAY "Enter word for first divisor:"
+           ACCEPT WORD-A
+           DISPLAY "Enter second divisor:"
+           ACCEPT DIVISOR-B
+           DISPLAY "Enter word for second divisor:"
+           ACCEPT WORD-B
+           OPEN OUTPUT HANDOUT-OUT
            PERFORM FIZZ
+           CLOSE HANDOUT-OUT
+           PERFORM SHOW-SUMMARY
            GOBACK.
        FIZZ SECTION.
            DISPLAY GOAL
@@ -24,27 +57,57 @@
              UNTIL CURRENT = GOAL
              PERFORM PRINT
            END-PERFORM
+           PERFORM PRINT
            .
 
        PRINT SECTION.
            PERFORM CALC
            DISPLAY CALC-RESULT
+           MOVE CALC-RESULT TO HANDOUT-OUT-F
+           WRITE HANDOUT-OUT-F
+           PERFORM TALLY-RESULT
            .
-       
+
        CALC SECTION.
            INITIALIZE CALC-RESULT
-           IF FUNCTION MOD(CURRENT,3) > 0 AND 
-              FUNCTION MOD(CURRENT,5) > 0 THEN
+           IF FUNCTION MOD(CURRENT,DIVISOR-A) > 0 AND
+              FUNCTION MOD(CURRENT,DIVISOR-B) > 0 THEN
              MOVE CURRENTSTR TO CALC-RESULT
+             SET IsPlain TO TRUE
            ELSE
-             IF FUNCTION MOD(CURRENT,3) = 0 AND 
-                FUNCTION MOD(CURRENT,5) = 0 THEN
-               MOVE 'FIZZBUZZ' TO CALC-RESULT
-             ELSE IF FUNCTION MOD(CURRENT,3) = 0 THEN
-               MOVE 'FIZZ' TO CALC-RESULT
-             ELSE IF FUNCTION MOD(CURRENT,5) = 0 THEN
-               MOVE 'BUZZ' TO CALC-RESULT
+             IF FUNCTION MOD(CURRENT,DIVISOR-A) = 0 AND
+                FUNCTION MOD(CURRENT,DIVISOR-B) = 0 THEN
+               STRING FUNCTION TRIM(WORD-A) DELIMITED BY SIZE
+                      FUNCTION TRIM(WORD-B) DELIMITED BY SIZE
+                 INTO CALC-RESULT
+               SET IsBothWords TO TRUE
+             ELSE IF FUNCTION MOD(CURRENT,DIVISOR-A) = 0 THEN
+               MOVE WORD-A TO CALC-RESULT
+               SET IsWordAOnly TO TRUE
+             ELSE IF FUNCTION MOD(CURRENT,DIVISOR-B) = 0 THEN
+               MOVE WORD-B TO CALC-RESULT
+               SET IsWordBOnly TO TRUE
              END-IF
            END-IF
            .
 
+       TALLY-RESULT SECTION.
+           EVALUATE TRUE
+             WHEN IsPlain
+               ADD 1 TO PLAIN-COUNT
+             WHEN IsWordAOnly
+               ADD 1 TO WORD-A-COUNT
+             WHEN IsWordBOnly
+               ADD 1 TO WORD-B-COUNT
+             WHEN IsBothWords
+               ADD 1 TO BOTH-WORDS-COUNT
+           END-EVALUATE
+           .
+
+       SHOW-SUMMARY SECTION.
+           DISPLAY "Plain: " PLAIN-COUNT
+             ", " FUNCTION TRIM(WORD-A) "-only: " WORD-A-COUNT
+             ", " FUNCTION TRIM(WORD-B) "-only: " WORD-B-COUNT
+             ", both: " BOTH-WORDS-COUNT
+           .
+
