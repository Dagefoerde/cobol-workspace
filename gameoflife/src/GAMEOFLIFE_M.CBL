@@ -6,10 +6,44 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PATTERN-IN ASSIGN TO "pattern.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PATTERN-IN-FILE-STATUS.
+           SELECT BOARDSIZE-IN ASSIGN TO "boardsize.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOARDSIZE-IN-FILE-STATUS.
+           SELECT TICKRATE-IN ASSIGN TO "tickrate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TICKRATE-IN-FILE-STATUS.
+           SELECT SNAPSHOT-OUT ASSIGN TO "snapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-OUT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATTERN-IN.
+       01  PATTERN-IN-F PIC X(50).
+       FD  BOARDSIZE-IN.
+       01  BOARDSIZE-IN-F PIC 99.
+       FD  TICKRATE-IN.
+       01  TICKRATE-IN-F PIC 9(5).
+       FD  SNAPSHOT-OUT.
+       01  SNAPSHOT-OUT-F PIC X(50).
        WORKING-STORAGE SECTION.
+       01  PATTERN-IN-FILE-STATUS PIC X(02).
+       01  BOARDSIZE-IN-FILE-STATUS PIC X(02).
+       01  TICKRATE-IN-FILE-STATUS PIC X(02).
+       01  SNAPSHOT-OUT-FILE-STATUS PIC X(02).
+       01  BOARD-SIZE PIC 99 VALUE 50.
+       01  TICK-RATE-MS PIC 9(5) VALUE 500.
+       01  TICK-NANOS PIC 9(9) VALUE 500000000.
+       01  GENERATION PIC 9(6) VALUE 0.
+       01  POPULATION PIC 9(4) VALUE 0.
            COPY 'matrix.cpy' REPLACING ==TAG:== BY ====.
            COPY 'matrix.cpy' REPLACING ==TAG:== BY ==NM==.
+           COPY 'matrix.cpy' REPLACING ==TAG:== BY ==PM==.
+           COPY 'matrix.cpy' REPLACING ==TAG:== BY ==PM2==.
+       01  ENDE-SWITCH PIC X VALUE "N".
+         88  Ende VALUE "J".
        01  INDEXES.
          05  ROWIDX PIC 99.
          05  COLIDX PIC 99.
@@ -24,33 +58,103 @@
        PROCEDURE DIVISION.
        
            PERFORM Init
+           PERFORM Lade-Boardgroesse
+           PERFORM Lade-Tickrate
+           PERFORM Lade-Muster
 
-           PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > 50
-               ACCEPT MROW(ROWIDX)
-               INSPECT MROW(ROWIDX) REPLACING ALL "0" BY " "
-               INSPECT MROW(ROWIDX) REPLACING ALL "1" BY "O"
-           END-PERFORM
-
-           PERFORM FOREVER
+           PERFORM UNTIL Ende
+               MOVE PMMATRIX TO PM2MATRIX
+               MOVE MATRIX TO PMMATRIX
                PERFORM Tick
+               ADD 1 TO GENERATION
+               PERFORM Zaehle-Population
                PERFORM Ausgabe
-               call "CBL_GC_NANOSLEEP" using "500000000" end-call
+               PERFORM Speichere-Schnappschuss
+               PERFORM Pruefe-Stillstand
+               IF NOT Ende
+                   call "CBL_GC_NANOSLEEP" using TICK-NANOS end-call
+               END-IF
            END-PERFORM
+           STOP RUN.
+
+       Pruefe-Stillstand SECTION.
+      *    Beendet den Lauf, wenn sich das Feld nicht mehr verändert
+      *    (Stillstand) oder zwischen zwei Zuständen pendelt (Zyklus
+      *    der Länge 2, z.B. ein Blinker).
+           IF MATRIX = PMMATRIX OR MATRIX = PM2MATRIX
+               SET Ende TO TRUE
+               DISPLAY "Spielfeld ist stabil oder zyklisch - Ende."
+           END-IF
            .
 
        Init SECTION.
            MOVE SPACES TO MATRIX
            MOVE SPACES TO NMMATRIX
+           MOVE SPACES TO PMMATRIX
+           MOVE SPACES TO PM2MATRIX
            INITIALIZE INDEXES
            .
 
+       Lade-Boardgroesse SECTION.
+      *    Erlaubt eine kleinere Spielfeldgröße über boardsize.txt;
+      *    die Tabellen bleiben mit 50x50 fest dimensioniert, nur die
+      *    tatsächlich genutzten Zeilen/Spalten werden begrenzt.
+           OPEN INPUT BOARDSIZE-IN
+           IF BOARDSIZE-IN-FILE-STATUS = "00"
+               READ BOARDSIZE-IN
+                   NOT AT END MOVE BOARDSIZE-IN-F TO BOARD-SIZE
+               END-READ
+               CLOSE BOARDSIZE-IN
+           END-IF
+           IF BOARD-SIZE = 0 OR BOARD-SIZE > 50
+               MOVE 50 TO BOARD-SIZE
+           END-IF
+           .
+
+       Lade-Tickrate SECTION.
+      *    Erlaubt eine andere Verzögerung zwischen den Generationen
+      *    über tickrate.txt (Millisekunden); Standard bleibt 500ms.
+           OPEN INPUT TICKRATE-IN
+           IF TICKRATE-IN-FILE-STATUS = "00"
+               READ TICKRATE-IN
+                   NOT AT END MOVE TICKRATE-IN-F TO TICK-RATE-MS
+               END-READ
+               CLOSE TICKRATE-IN
+           END-IF
+           COMPUTE TICK-NANOS = TICK-RATE-MS * 1000000
+           .
+
+       Lade-Muster SECTION.
+      *    Lädt das Startmuster aus pattern.txt, falls vorhanden;
+      *    andernfalls wird es wie bisher zeilenweise eingelesen.
+           OPEN INPUT PATTERN-IN
+           IF PATTERN-IN-FILE-STATUS = "00"
+               PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > BOARD-SIZE
+                   READ PATTERN-IN INTO MROW(ROWIDX)
+                       AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+               CLOSE PATTERN-IN
+           ELSE
+               PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > BOARD-SIZE
+                   ACCEPT MROW(ROWIDX)
+               END-PERFORM
+           END-IF
+
+           PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > BOARD-SIZE
+               INSPECT MROW(ROWIDX) REPLACING ALL "0" BY " "
+               INSPECT MROW(ROWIDX) REPLACING ALL "1" BY "O"
+           END-PERFORM
+           .
+
        Tick SECTION.
            MOVE SPACES TO NMMATRIX
            INITIALIZE INDEXES
            PERFORM VARYING ROWIDX FROM 1
-               UNTIL ROWIDX > 50  
+               UNTIL ROWIDX > BOARD-SIZE
                   PERFORM VARYING COLIDX FROM 1
-                      UNTIL COLIDX > 50
+                      UNTIL COLIDX > BOARD-SIZE
 
                       PERFORM Collect-Neighbours
                       INITIALIZE ALIVES
@@ -99,24 +203,46 @@
 
        
        Fix-Neighbor-Indexes SECTION.
-           EVALUATE NEIGHBORROWIDX
-           WHEN 0
-               SET NEIGHBORROWIDX TO 50
-           WHEN 51
-               SET NEIGHBORROWIDX TO 01
-           END-EVALUATE
-
-           EVALUATE NEIGHBORCOLIDX
-           WHEN 0
-               SET NEIGHBORCOLIDX TO 50
-           WHEN 51
-               SET NEIGHBORCOLIDX TO 01
-           END-EVALUATE
+           IF NEIGHBORROWIDX = 0
+               SET NEIGHBORROWIDX TO BOARD-SIZE
+           ELSE
+               IF NEIGHBORROWIDX > BOARD-SIZE
+                   SET NEIGHBORROWIDX TO 01
+               END-IF
+           END-IF
+
+           IF NEIGHBORCOLIDX = 0
+               SET NEIGHBORCOLIDX TO BOARD-SIZE
+           ELSE
+               IF NEIGHBORCOLIDX > BOARD-SIZE
+                   SET NEIGHBORCOLIDX TO 01
+               END-IF
+           END-IF
+           .
+
+       Speichere-Schnappschuss SECTION.
+      *    Schreibt den aktuellen Spielstand nach snapshot.txt, im
+      *    selben 0/1-Format, das Lade-Muster wieder einlesen kann.
+           OPEN OUTPUT SNAPSHOT-OUT
+           PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > BOARD-SIZE
+               MOVE MROW(ROWIDX)(1:BOARD-SIZE) TO SNAPSHOT-OUT-F
+               INSPECT SNAPSHOT-OUT-F REPLACING ALL "O" BY "1"
+               INSPECT SNAPSHOT-OUT-F REPLACING ALL SPACE BY "0"
+               WRITE SNAPSHOT-OUT-F
+           END-PERFORM
+           CLOSE SNAPSHOT-OUT
+           .
+
+       Zaehle-Population SECTION.
+      *    Zählt die lebenden Zellen im aktuellen Spielfeld.
+           INITIALIZE POPULATION
+           INSPECT MATRIX TALLYING POPULATION FOR ALL "O"
            .
 
        Ausgabe SECTION.
            CALL 'SYSTEM' USING 'clear'
-           PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > 50
-               DISPLAY MROW(ROWIDX)
+           DISPLAY "Generation: " GENERATION "  Population: " POPULATION
+           PERFORM VARYING ROWIDX FROM 1 UNTIL ROWIDX > BOARD-SIZE
+               DISPLAY MROW(ROWIDX)(1:BOARD-SIZE)
            END-PERFORM
-           .
\ No newline at end of file
+           .
