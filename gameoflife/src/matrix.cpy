@@ -0,0 +1,5 @@
+       01  TAG:MATRIX.
+         05  TAG:MROW OCCURS 50 TIMES.
+           07  TAG:MCELL PIC X OCCURS 50 TIMES.
+             88  TAG:ALIVE VALUE "O".
+             88  TAG:DEAD VALUE " ".
