@@ -94,6 +94,66 @@
                PERFORM Collect-Neighbours
            EXPECT NEIGHBOURS TO BE "   OO   "
 
+           TESTCASE 'Row indexes wrap at a smaller board size'
+               MOVE 20 TO BOARD-SIZE
+               MOVE 21 TO NEIGHBORROWIDX
+               MOVE 1 TO NEIGHBORCOLIDX
+               PERFORM Fix-Neighbor-Indexes
+           EXPECT NEIGHBORROWIDX TO BE 01
+
+           TESTCASE 'Lower bound wraps to the configured board size'
+               MOVE 20 TO BOARD-SIZE
+               MOVE 0 TO NEIGHBORROWIDX
+               MOVE 1 TO NEIGHBORCOLIDX
+               PERFORM Fix-Neighbor-Indexes
+           EXPECT NEIGHBORROWIDX TO BE 20
+
+           TESTCASE 'An out-of-range board size falls back to 50'
+               MOVE 99 TO BOARD-SIZE
+               PERFORM Lade-Boardgroesse
+           EXPECT BOARD-SIZE TO BE 50
+
+           TESTCASE 'A board identical to the last tick ends the run'
+               MOVE MATRIX TO PMMATRIX
+               PERFORM Pruefe-Stillstand
+           EXPECT Ende TO BE TRUE
+
+           TESTCASE 'A board matching two ticks ago ends the run'
+               MOVE MATRIX TO PM2MATRIX
+               SET ALIVE(1,1) TO TRUE
+               MOVE MATRIX TO PMMATRIX
+               SET ALIVE(1,1) TO FALSE
+               PERFORM Pruefe-Stillstand
+           EXPECT Ende TO BE TRUE
+
+           TESTCASE 'A still-changing board does not end the run'
+               MOVE MATRIX TO PMMATRIX
+               MOVE MATRIX TO PM2MATRIX
+               SET ALIVE(1,1) TO TRUE
+               PERFORM Pruefe-Stillstand
+           EXPECT Ende TO BE FALSE
+
+           TESTCASE 'Generation counter increases on each tick'
+               MOVE 3 TO GENERATION
+               ADD 1 TO GENERATION
+           EXPECT GENERATION TO BE 4
+
+           TESTCASE 'Tick rate defaults to 500ms in nanoseconds'
+               PERFORM Lade-Tickrate
+           EXPECT TICK-NANOS TO BE 500000000
+
+           TESTCASE 'Snapshot writes living cells as 1'
+               SET ALIVE(50,1) TO TRUE
+               PERFORM Speichere-Schnappschuss
+           EXPECT SNAPSHOT-OUT-F(1:5) TO BE "10000"
+
+           TESTCASE 'Population count reflects living cells'
+               SET ALIVE(1,1) TO TRUE
+               SET ALIVE(2,2) TO TRUE
+               SET ALIVE(3,3) TO TRUE
+               PERFORM Zaehle-Population
+           EXPECT POPULATION TO BE 3
+
            TESTCASE 'relevant neighbours are found (2)'
                SET ALIVE(5,4) TO TRUE
                SET ALIVE(5,5) TO TRUE
