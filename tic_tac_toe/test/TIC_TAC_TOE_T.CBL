@@ -0,0 +1,103 @@
+           TESTSUITE 'Tic Tac Toe Tests'
+
+           BEFORE-EACH
+               MOVE SPACES TO BOARD
+               MOVE 3 TO BOARD-SIZE
+               MOVE 3 TO WIN-LENGTH
+               MOVE 0 TO GAMESTATE
+               MOVE "N" TO VSCOMPUTER-SWITCH
+               COMPUTE MAX-CELL = BOARD-SIZE * BOARD-SIZE
+           END-BEFORE
+
+           TESTCASE 'Three in a row horizontally wins for X'
+               SET X(1,1) TO TRUE
+               SET X(1,2) TO TRUE
+               SET X(1,3) TO TRUE
+               PERFORM CHECKWIN
+           EXPECT WINX TO BE TRUE
+
+           TESTCASE 'Three in a row vertically wins for O'
+               SET O(1,2) TO TRUE
+               SET O(2,2) TO TRUE
+               SET O(3,2) TO TRUE
+               PERFORM CHECKWIN
+           EXPECT WINO TO BE TRUE
+
+           TESTCASE 'Diagonal win is detected'
+               SET X(1,1) TO TRUE
+               SET X(2,2) TO TRUE
+               SET X(3,3) TO TRUE
+               PERFORM CHECKWIN
+           EXPECT WINX TO BE TRUE
+
+           TESTCASE 'Anti-diagonal win is detected'
+               SET O(1,3) TO TRUE
+               SET O(2,2) TO TRUE
+               SET O(3,1) TO TRUE
+               PERFORM CHECKWIN
+           EXPECT WINO TO BE TRUE
+
+           TESTCASE 'No win on an empty board'
+               PERFORM CHECKWIN
+           EXPECT RUNNING TO BE TRUE
+
+           TESTCASE 'A full board is detected'
+               SET X(1,1) TO TRUE
+               SET O(1,2) TO TRUE
+               SET X(1,3) TO TRUE
+               SET O(2,1) TO TRUE
+               SET X(2,2) TO TRUE
+               SET O(2,3) TO TRUE
+               SET X(3,1) TO TRUE
+               SET O(3,2) TO TRUE
+               SET X(3,3) TO TRUE
+               PERFORM CHECKFULL
+           EXPECT BOARDFULL TO BE TRUE
+
+           TESTCASE 'A board with empty cells is not full'
+               SET X(1,1) TO TRUE
+               PERFORM CHECKFULL
+           EXPECT BOARDFULL TO BE FALSE
+
+           TESTCASE 'Computer opponent picks the first empty cell'
+               SET X(1,1) TO TRUE
+               SET O(1,2) TO TRUE
+               PERFORM COMPUTER-CHOOSE-CELL
+           EXPECT PUTWHERE TO BE 3
+
+           TESTCASE 'A win for X increases the X score'
+               SET WINX TO TRUE
+               MOVE 0 TO SCORE-X
+               PERFORM UPDATE-SCORE
+           EXPECT SCORE-X TO BE 1
+
+           TESTCASE 'A win for O increases the O score'
+               SET WINO TO TRUE
+               MOVE 0 TO SCORE-O
+               PERFORM UPDATE-SCORE
+           EXPECT SCORE-O TO BE 1
+
+           TESTCASE 'A full board increases the draw score'
+               SET BOARDFULL TO TRUE
+               MOVE 0 TO SCORE-DRAWS
+               PERFORM UPDATE-SCORE
+           EXPECT SCORE-DRAWS TO BE 1
+
+           TESTCASE 'A four-in-a-row wins on a larger configured board'
+               MOVE 5 TO BOARD-SIZE
+               MOVE 4 TO WIN-LENGTH
+               SET X(2,1) TO TRUE
+               SET X(2,2) TO TRUE
+               SET X(2,3) TO TRUE
+               SET X(2,4) TO TRUE
+               PERFORM CHECKWIN
+           EXPECT WINX TO BE TRUE
+
+           TESTCASE 'Three in a row is not enough for win length four'
+               MOVE 5 TO BOARD-SIZE
+               MOVE 4 TO WIN-LENGTH
+               SET X(2,1) TO TRUE
+               SET X(2,2) TO TRUE
+               SET X(2,3) TO TRUE
+               PERFORM CHECKWIN
+           EXPECT RUNNING TO BE TRUE
