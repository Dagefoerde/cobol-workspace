@@ -2,37 +2,158 @@
        PROGRAM-ID.  TTTM.
       *****************************************************************
       * Implementation des TIC TAC TOE Spiels.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT BOARDSIZE-IN ASSIGN TO "boardsize.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOARDSIZE-IN-FILE-STATUS.
+           SELECT VSCOMPUTER-IN ASSIGN TO "vscomputer.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VSCOMPUTER-IN-FILE-STATUS.
+           SELECT MOVELOG-OUT ASSIGN TO "movelog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVELOG-OUT-FILE-STATUS.
+           SELECT SESSION-OUT ASSIGN TO "session.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-OUT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOARDSIZE-IN.
+       01  BOARDSIZE-IN-F PIC 9.
+       FD  VSCOMPUTER-IN.
+       01  VSCOMPUTER-IN-F PIC X(01).
+       FD  MOVELOG-OUT.
+       01  MOVELOG-OUT-F.
+           05  ML-GAME PIC 9(03).
+           05  FILLER PIC X VALUE SPACE.
+           05  ML-MOVE PIC 9(02).
+           05  FILLER PIC X VALUE SPACE.
+           05  ML-PLAYER PIC X.
+           05  FILLER PIC X VALUE SPACE.
+           05  ML-CELL PIC 99.
+       FD  SESSION-OUT.
+       01  SESSION-OUT-F.
+           05  SO-GAMES PIC 9(03).
+           05  FILLER PIC X VALUE SPACE.
+           05  SO-SCOREX PIC 9(03).
+           05  FILLER PIC X VALUE SPACE.
+           05  SO-SCOREO PIC 9(03).
+           05  FILLER PIC X VALUE SPACE.
+           05  SO-DRAWS PIC 9(03).
        WORKING-STORAGE SECTION.
+       01  BOARDSIZE-IN-FILE-STATUS PIC X(02).
+       01  VSCOMPUTER-IN-FILE-STATUS PIC X(02).
+       01  MOVELOG-OUT-FILE-STATUS PIC X(02).
+       01  SESSION-OUT-FILE-STATUS PIC X(02).
        01  DISPLAYROW PIC 9.
        01  BOARD.
-       05  ROWS OCCURS 3.
-           07 TICK PIC X VALUE SPACE OCCURS 3.
+       05  ROWS OCCURS 9.
+           07 TICK PIC X VALUE SPACE OCCURS 9.
                88 EMPTY VALUE SPACE.
                88 X VALUE "X".
                88 O VALUE "O".
-       01  PUTWHERE PIC 9.
+       01  BOARD-SIZE PIC 9 VALUE 3.
+       01  WIN-LENGTH PIC 9 VALUE 3.
+       01  MAX-CELL PIC 99.
+       01  MAX-CELL-DISP PIC Z9.
+       01  PUTWHERE PIC 99.
        01  PUTWHROW PIC 9.
        01  PUTWHCOL PIC 9.
        01  PLAYER   PIC X VALUE "X".
-       01  COMMAND  PIC X(31) VALUE "X, choose a cell (123|456|789):".
-       01  EMPTYFIELDS PIC 9.
+       01  COMMAND  PIC X(40).
+       01  EMPTYFIELDS PIC 9(02).
        01  GAMESTATE  PIC 9 VALUE 0.
                88 RUNNING VALUE 0.
                88 WINX VALUE 1.
                88 WINO VALUE 2.
                88 BOARDFULL VALUE 3.
        01  CHECKIDX PIC 9.
+       01  VSCOMPUTER-SWITCH PIC X VALUE "N".
+           88 VsComputer VALUE "J".
+       01  COMPUTERIDX PIC 99.
+       01  COMPUTERROW PIC 9.
+       01  COMPUTERCOL PIC 9.
+       01  FOUND-CELL PIC X VALUE "N".
+           88 CellFound VALUE "J".
+       01  WIN-ROWIDX PIC 9.
+       01  WIN-COLIDX PIC 9.
+       01  WIN-DIR PIC 9.
+       01  WIN-STEP PIC 9.
+       01  WIN-CHECKROW PIC S99.
+       01  WIN-CHECKCOL PIC S99.
+       01  WIN-DR PIC S9.
+       01  WIN-DC PIC S9.
+       01  WIN-MATCHCOUNT PIC 9.
+       01  GAMES-PLAYED PIC 9(03) VALUE 0.
+       01  SCORE-X PIC 9(03) VALUE 0.
+       01  SCORE-O PIC 9(03) VALUE 0.
+       01  SCORE-DRAWS PIC 9(03) VALUE 0.
+       01  MOVE-COUNT PIC 9(02) VALUE 0.
+       01  PLAY-AGAIN PIC X VALUE "Y".
+           88 PLAYAGAIN VALUE "Y" "y".
        PROCEDURE DIVISION.
+           PERFORM INIT-SESSION
+           PERFORM UNTIL NOT PLAYAGAIN
+             PERFORM PLAY-GAME
+             PERFORM UPDATE-SCORE
+             PERFORM SHOW-SCORE
+             PERFORM ASK-PLAY-AGAIN
+           END-PERFORM
+           PERFORM WRITE-SESSION-REPORT
+           CLOSE MOVELOG-OUT
+           GOBACK.
+
+       INIT-SESSION SECTION.
+           PERFORM LOAD-BOARDSIZE
+           PERFORM LOAD-VSCOMPUTER
+           OPEN OUTPUT MOVELOG-OUT
+           .
+
+       LOAD-BOARDSIZE SECTION.
+      *    Erlaubt eine andere Feldgröße und Gewinnlänge über
+      *    boardsize.txt (Zeile 1 = Größe, Zeile 2 = Gewinnlänge);
+      *    Standard bleibt das klassische 3x3-Feld mit Dreierreihe.
+           OPEN INPUT BOARDSIZE-IN
+           IF BOARDSIZE-IN-FILE-STATUS = "00"
+               READ BOARDSIZE-IN
+                   NOT AT END MOVE BOARDSIZE-IN-F TO BOARD-SIZE
+               END-READ
+               READ BOARDSIZE-IN
+                   NOT AT END MOVE BOARDSIZE-IN-F TO WIN-LENGTH
+               END-READ
+               CLOSE BOARDSIZE-IN
+           END-IF
+           IF BOARD-SIZE < 3 OR BOARD-SIZE > 9
+               MOVE 3 TO BOARD-SIZE
+           END-IF
+           IF WIN-LENGTH < 3 OR WIN-LENGTH > BOARD-SIZE
+               MOVE BOARD-SIZE TO WIN-LENGTH
+           END-IF
+           .
+
+       LOAD-VSCOMPUTER SECTION.
+      *    Aktiviert einen einfachen Computergegner für Spieler O,
+      *    wenn vscomputer.txt vorhanden ist.
+           OPEN INPUT VSCOMPUTER-IN
+           IF VSCOMPUTER-IN-FILE-STATUS = "00"
+               SET VsComputer TO TRUE
+               CLOSE VSCOMPUTER-IN
+           END-IF
+           .
+
+       PLAY-GAME SECTION.
+           ADD 1 TO GAMES-PLAYED
            MOVE SPACES TO BOARD
+           MOVE "X" TO PLAYER
+           SET RUNNING TO TRUE
+           MOVE 0 TO MOVE-COUNT
+           COMPUTE MAX-CELL = BOARD-SIZE * BOARD-SIZE
            PERFORM UNTIL NOT RUNNING
              PERFORM DOMOVE
              PERFORM DISPLAYBOARD
-             
+
              PERFORM CHECKWIN
              IF RUNNING THEN
                PERFORM CHECKFULL
@@ -47,11 +168,41 @@
            WHEN WINO
                DISPLAY "Player O wins!"
            END-EVALUATE
+           .
 
-           GOBACK.
+       UPDATE-SCORE SECTION.
+           EVALUATE TRUE
+           WHEN WINX
+               ADD 1 TO SCORE-X
+           WHEN WINO
+               ADD 1 TO SCORE-O
+           WHEN BOARDFULL
+               ADD 1 TO SCORE-DRAWS
+           END-EVALUATE
+           .
+
+       SHOW-SCORE SECTION.
+           DISPLAY "Score - X: " SCORE-X "  O: " SCORE-O
+               "  Draws: " SCORE-DRAWS
+           .
+
+       ASK-PLAY-AGAIN SECTION.
+           DISPLAY "Play again? (Y/N):"
+           ACCEPT PLAY-AGAIN
+           .
+
+       WRITE-SESSION-REPORT SECTION.
+           OPEN OUTPUT SESSION-OUT
+           MOVE GAMES-PLAYED TO SO-GAMES
+           MOVE SCORE-X TO SO-SCOREX
+           MOVE SCORE-O TO SO-SCOREO
+           MOVE SCORE-DRAWS TO SO-DRAWS
+           WRITE SESSION-OUT-F
+           CLOSE SESSION-OUT
+           .
 
        DOMOVE SECTION.
-           MOVE PLAYER TO COMMAND(1:1)
+           PERFORM BUILD-PROMPT
            PERFORM PUTTICK
 
            EVALUATE PLAYER
@@ -60,59 +211,145 @@
            END-EVALUATE
            .
 
+       BUILD-PROMPT SECTION.
+           MOVE SPACES TO COMMAND
+           MOVE MAX-CELL TO MAX-CELL-DISP
+           STRING PLAYER DELIMITED BY SIZE
+                  ", choose a cell (1-" DELIMITED BY SIZE
+                  FUNCTION TRIM(MAX-CELL-DISP) DELIMITED BY SIZE
+                  "):" DELIMITED BY SIZE
+                  INTO COMMAND
+           .
+
        PUTTICK SECTION.
-           DISPLAY COMMAND
-           ACCEPT PUTWHERE
-           COMPUTE PUTWHROW = ((PUTWHERE - 1) / 3) + 1
-           COMPUTE PUTWHCOL = PUTWHERE - ((PUTWHROW - 1) * 3)
-           IF EMPTY(PUTWHROW, PUTWHCOL) THEN
+           IF PLAYER = "O" AND VsComputer THEN
+             PERFORM COMPUTER-CHOOSE-CELL
+             COMPUTE PUTWHROW = ((PUTWHERE - 1) / BOARD-SIZE) + 1
+             COMPUTE PUTWHCOL = PUTWHERE - ((PUTWHROW - 1) * BOARD-SIZE)
              MOVE PLAYER TO TICK (PUTWHROW, PUTWHCOL)
+             PERFORM LOG-MOVE
            ELSE
-             DISPLAY "Nooooooo!!!!"
-             PERFORM PUTTICK
+             DISPLAY COMMAND
+             ACCEPT PUTWHERE
+             IF PUTWHERE < 1 OR PUTWHERE > MAX-CELL THEN
+               DISPLAY "Nooooooo!!!! Choose a number from 1 to "
+                   MAX-CELL-DISP
+               PERFORM PUTTICK
+             ELSE
+               COMPUTE PUTWHROW = ((PUTWHERE - 1) / BOARD-SIZE) + 1
+               COMPUTE PUTWHCOL =
+                   PUTWHERE - ((PUTWHROW - 1) * BOARD-SIZE)
+               IF EMPTY(PUTWHROW, PUTWHCOL) THEN
+                 MOVE PLAYER TO TICK (PUTWHROW, PUTWHCOL)
+                 PERFORM LOG-MOVE
+               ELSE
+                 DISPLAY "Nooooooo!!!!"
+                 PERFORM PUTTICK
+               END-IF
+             END-IF
            END-IF
            .
 
+       COMPUTER-CHOOSE-CELL SECTION.
+      *    Einfacher Computergegner: wählt die erste freie Zelle.
+           MOVE "N" TO FOUND-CELL
+           MOVE 0 TO PUTWHERE
+           PERFORM VARYING COMPUTERIDX FROM 1 BY 1
+               UNTIL COMPUTERIDX > MAX-CELL
+               IF NOT CellFound THEN
+                 COMPUTE COMPUTERROW =
+                     ((COMPUTERIDX - 1) / BOARD-SIZE) + 1
+                 COMPUTE COMPUTERCOL =
+                     COMPUTERIDX - ((COMPUTERROW - 1) * BOARD-SIZE)
+                 IF EMPTY(COMPUTERROW, COMPUTERCOL) THEN
+                   MOVE COMPUTERIDX TO PUTWHERE
+                   SET CellFound TO TRUE
+                 END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       LOG-MOVE SECTION.
+           ADD 1 TO MOVE-COUNT
+           MOVE GAMES-PLAYED TO ML-GAME
+           MOVE MOVE-COUNT TO ML-MOVE
+           MOVE PLAYER TO ML-PLAYER
+           MOVE PUTWHERE TO ML-CELL
+           WRITE MOVELOG-OUT-F
+           .
+
        CHECKFULL Section.
            INITIALIZE EMPTYFIELDS
-           INSPECT BOARD TALLYING EMPTYFIELDS FOR ALL SPACES
-           IF EMPTYFIELDS EQUALS 0 THEN
+           PERFORM VARYING CHECKIDX FROM 1 BY 1
+               UNTIL CHECKIDX > BOARD-SIZE
+               INSPECT ROWS(CHECKIDX)(1:BOARD-SIZE)
+                   TALLYING EMPTYFIELDS FOR ALL SPACES
+           END-PERFORM
+           IF EMPTYFIELDS = 0 THEN
                SET BOARDFULL TO TRUE
            END-IF
            .
-       
+
        CHECKWIN Section.
-           EVALUATE TRUE
-           WHEN X(1,1) AND X(2,2) AND X(3,3)
-             SET WINX TO TRUE
-           WHEN X(3,1) AND X(2,2) AND X(1,3)
-             SET WINX TO TRUE
-           WHEN O(1,1) AND O(2,2) AND O(3,3)
-             SET WINO TO TRUE
-           WHEN O(3,1) AND O(2,2) AND O(1,3)
-             SET WINO TO TRUE
-           WHEN OTHER
-             PERFORM CHECKWINROWS
-           END-EVALUATE
+      *    Prüft für jede belegte Zelle in alle vier Richtungen, ob
+      *    eine ununterbrochene Reihe der geforderten Gewinnlänge
+      *    entsteht; ersetzt die früheren fest verdrahteten 3x3-
+      *    Prüfungen, damit auch größere Felder korrekt bewertet
+      *    werden.
+           PERFORM VARYING WIN-ROWIDX FROM 1 BY 1
+               UNTIL WIN-ROWIDX > BOARD-SIZE
+               PERFORM VARYING WIN-COLIDX FROM 1 BY 1
+                   UNTIL WIN-COLIDX > BOARD-SIZE
+                   IF NOT EMPTY(WIN-ROWIDX, WIN-COLIDX) THEN
+                       PERFORM CHECKWIN-FROM-CELL
+                   END-IF
+               END-PERFORM
+           END-PERFORM
            .
-       
-       CHECKWINROWS SECTION.
-           INITIALIZE CHECKIDX
-           PERFORM VARYING CHECKIDX FROM 1 BY 1 UNTIL CHECKIDX > 3
-               EVALUATE TRUE
-               WHEN X(CHECKIDX, 1) AND X(CHECKIDX, 2) AND X(CHECKIDX, 3)
-                   SET WINX TO TRUE
-               WHEN X(1, CHECKIDX) AND X(2, CHECKIDX) AND X(3, CHECKIDX)
-                   SET WINX TO TRUE
-               WHEN O(CHECKIDX, 1) AND O(CHECKIDX, 2) AND O(CHECKIDX, 3)
-                   SET WINO TO TRUE
-               WHEN O(1, CHECKIDX) AND O(2, CHECKIDX) AND O(3, CHECKIDX)
-                   SET WINO TO TRUE
+
+       CHECKWIN-FROM-CELL SECTION.
+           PERFORM VARYING WIN-DIR FROM 1 BY 1 UNTIL WIN-DIR > 4
+               PERFORM SET-DIRECTION-DELTA
+               MOVE 1 TO WIN-MATCHCOUNT
+               MOVE WIN-ROWIDX TO WIN-CHECKROW
+               MOVE WIN-COLIDX TO WIN-CHECKCOL
+               PERFORM VARYING WIN-STEP FROM 2 BY 1
+                   UNTIL WIN-STEP > WIN-LENGTH
+                   COMPUTE WIN-CHECKROW = WIN-CHECKROW + WIN-DR
+                   COMPUTE WIN-CHECKCOL = WIN-CHECKCOL + WIN-DC
+                   IF WIN-CHECKROW < 1 OR WIN-CHECKROW > BOARD-SIZE
+                       OR WIN-CHECKCOL < 1 OR WIN-CHECKCOL > BOARD-SIZE
+                       EXIT PERFORM
+                   END-IF
+                   IF TICK(WIN-CHECKROW, WIN-CHECKCOL) =
+                       TICK(WIN-ROWIDX, WIN-COLIDX)
+                       ADD 1 TO WIN-MATCHCOUNT
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WIN-MATCHCOUNT = WIN-LENGTH THEN
+                   IF X(WIN-ROWIDX, WIN-COLIDX) THEN
+                       SET WINX TO TRUE
+                   ELSE
+                       SET WINO TO TRUE
+                   END-IF
+               END-IF
            END-PERFORM
            .
 
+       SET-DIRECTION-DELTA SECTION.
+           EVALUATE WIN-DIR
+           WHEN 1 MOVE 0 TO WIN-DR  MOVE  1 TO WIN-DC
+           WHEN 2 MOVE 1 TO WIN-DR  MOVE  0 TO WIN-DC
+           WHEN 3 MOVE 1 TO WIN-DR  MOVE  1 TO WIN-DC
+           WHEN 4 MOVE 1 TO WIN-DR  MOVE -1 TO WIN-DC
+           END-EVALUATE
+           .
+
        DISPLAYBOARD SECTION.
-           PERFORM VARYING DISPLAYROW FROM 1 BY 1 UNTIL DISPLAYROW > 3
-             DISPLAY ROWS(DISPLAYROW)
+           PERFORM VARYING DISPLAYROW FROM 1 BY 1
+               UNTIL DISPLAYROW > BOARD-SIZE
+             DISPLAY ROWS(DISPLAYROW)(1:BOARD-SIZE)
            END-PERFORM.
-           
+
