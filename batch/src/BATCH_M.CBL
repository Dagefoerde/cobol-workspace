@@ -0,0 +1,822 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BATCH_M.
+      *****************************************************************
+      * Tagesabschluss-Batch: liest Transaktionen ein und bildet
+      * Salden je Konto und Bank.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-IN ASSIGN TO TRANSACTION-IN-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-IN-FILE-STATUS.
+           SELECT FILELIST-IN ASSIGN TO "filelist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILELIST-IN-FILE-STATUS.
+           SELECT PROCESSING-OUT ASSIGN TO 'output.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROCESSING-OUT-FILE-STATUS.
+           SELECT REJECT-OUT ASSIGN TO "reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-OUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT OPENBAL-IN ASSIGN TO "openbal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPENBAL-IN-FILE-STATUS.
+           SELECT EXTRACT-OUT ASSIGN TO "extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-OUT-FILE-STATUS.
+           SELECT OVERDRAFT-OUT ASSIGN TO "overdraft.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVERDRAFT-OUT-FILE-STATUS.
+           SELECT REVERSAL-OUT ASSIGN TO "reversal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REVERSAL-OUT-FILE-STATUS.
+           SELECT DETAIL-FLAG-IN ASSIGN TO "detailmode.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DETAIL-FLAG-IN-FILE-STATUS.
+           SELECT THRESHOLD-CFG-IN ASSIGN TO "threshold.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS THRESHOLD-CFG-IN-FILE-STATUS.
+           SELECT ALERT-OUT ASSIGN TO "alert.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-OUT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILELIST-IN.
+       01  FILELIST-F PIC X(40).
+       FD TRANSACTION-IN.
+       01  TRANSACTION-F.
+         05  BANKID-F    PIC 9(5).
+         05  ACCOUNTID-F PIC 9(10).
+         05  AMOUNT-F    PIC Z(7)9V99.
+         05  DRCR-F      PIC X(01).
+           88  CREDIT-TRANS-F  VALUE "C" SPACE.
+           88  DEBIT-TRANS-F   VALUE "D".
+           88  TRAILER-TRANS-F VALUE "T".
+         05  CURR-CODE-F  PIC X(03).
+         05  COMMENT-F   PIC X(55).
+       FD PROCESSING-OUT.
+       01  PROCESSING-OUT-F.
+         05  DESCRIPTION-F PIC X(21).
+         05  OUTSALDO-F    PIC Z(08)9.99-.
+         05  DETAIL-COMMENT-F PIC X(55).
+       FD REJECT-OUT.
+       01  REJECT-OUT-F.
+         05  RC-REASON     PIC X(12).
+         05  RC-BANKID     PIC 9(5).
+         05  RC-ACCOUNTID  PIC 9(10).
+         05  RC-DETAIL     PIC X(55).
+       FD CHECKPOINT-FILE.
+       01  CHECKPOINT-F.
+         05  CKP-BANKID    PIC 9(5).
+         05  CKP-ACCOUNTID PIC 9(10).
+         05  CKP-COUNT     PIC 9(8).
+         05  CKP-ACCOUNT-TXNS PIC 9(8).
+         05  CKP-BANK-TXN-COUNT PIC 9(6).
+         05  CKP-BANK-CONTROL-AMOUNT PIC 9(8)V99.
+         05  CKP-CASALDO   PIC S9(8)V99 SIGN IS LEADING SEPARATE.
+         05  CKP-CACURRENCY PIC X(03).
+         05  CKP-REPORT-LINE-COUNT PIC 9(8).
+         05  CKP-GRAND-COUNT PIC 9(02).
+         05  CKP-GRAND-TOTALS.
+           10  CKP-GRAND-TOTAL OCCURS 10 TIMES.
+             15  CKP-GT-CODE   PIC X(03).
+             15  CKP-GT-AMOUNT PIC S9(8)V99.
+       FD OPENBAL-IN.
+       01  OPENBAL-F.
+         05  OB-BANKID-F     PIC 9(5).
+         05  OB-ACCOUNTID-F  PIC 9(10).
+         05  OB-BALANCE-F    PIC Z(7)9V99.
+         05  OB-CURRENCY-F   PIC X(03).
+       FD EXTRACT-OUT.
+       01  EXTRACT-OUT-F.
+         05  EX-RECTYPE    PIC X(10).
+         05  EX-BANKID     PIC 9(5).
+         05  EX-ACCOUNTID  PIC 9(10).
+         05  EX-CURRENCY   PIC X(03).
+         05  EX-AMOUNT     PIC S9(8)V99 SIGN IS LEADING SEPARATE.
+       FD OVERDRAFT-OUT.
+       01  OVERDRAFT-OUT-F.
+         05  OD-BANKID     PIC 9(5).
+         05  OD-ACCOUNTID  PIC 9(10).
+         05  OD-CURRENCY   PIC X(03).
+         05  OD-BALANCE    PIC S9(8)V99 SIGN IS LEADING SEPARATE.
+       FD REVERSAL-OUT.
+       01  REVERSAL-OUT-F.
+         05  RV-BANKID     PIC 9(5).
+         05  RV-ACCOUNTID  PIC 9(10).
+         05  RV-AMOUNT     PIC 9(8)V99.
+         05  RV-DETAIL     PIC X(55).
+       FD DETAIL-FLAG-IN.
+       01  DETAIL-FLAG-F PIC X(01).
+       FD THRESHOLD-CFG-IN.
+       01  THRESHOLD-CFG-F PIC 9(8)V99.
+       FD ALERT-OUT.
+       01  ALERT-OUT-F.
+         05  AL-BANKID     PIC 9(5).
+         05  AL-CURRENCY   PIC X(03).
+         05  AL-AMOUNT     PIC S9(8)V99 SIGN IS LEADING SEPARATE.
+       WORKING-STORAGE SECTION.
+       01  TRANSACTION-IN-NAME PIC X(40) VALUE "input.txt".
+       01  FILELIST-EOF-SWITCH PIC X VALUE "N".
+         88  FILELIST-EOF  VALUE "Y".
+       01  TRANSACTION.
+         05  BANKID      PIC 9(5).
+         05  ACCOUNTID   PIC 9(10).
+         05  AMOUNT      PIC 9(8)V99.
+         05  DRCR        PIC X(01).
+           88  CREDIT-TRANS  VALUE "C" SPACE.
+           88  DEBIT-TRANS   VALUE "D".
+           88  TRAILER-TRANS VALUE "T".
+         05  CURR-CODE   PIC X(03).
+         05  COMMENT     PIC X(55).
+       01  READSTATUS    PIC X VALUE SPACE.
+         88  EOF         VALUE "X".
+       01  FILE-STATUS.
+         05  TRANSACTION-IN-FILE-STATUS   PIC X(02).
+         05  PROCESSING-OUT-FILE-STATUS   PIC X(02).
+         05  REJECT-OUT-FILE-STATUS       PIC X(02).
+         05  CHECKPOINT-FILE-STATUS       PIC X(02).
+         05  OPENBAL-IN-FILE-STATUS       PIC X(02).
+         05  EXTRACT-OUT-FILE-STATUS      PIC X(02).
+         05  OVERDRAFT-OUT-FILE-STATUS    PIC X(02).
+         05  REVERSAL-OUT-FILE-STATUS     PIC X(02).
+         05  FILELIST-IN-FILE-STATUS      PIC X(02).
+         05  DETAIL-FLAG-IN-FILE-STATUS   PIC X(02).
+         05  THRESHOLD-CFG-IN-FILE-STATUS PIC X(02).
+         05  ALERT-OUT-FILE-STATUS        PIC X(02).
+       01  DETAIL-MODE-SWITCH PIC X VALUE "N".
+         88  DETAIL-MODE  VALUE "Y".
+       01  DETAILDESC PIC X(21) VALUE "Txn XXXXXXXXXX C:    ".
+       01  OVERDRAFT-COUNT PIC 9(06) VALUE 0.
+       01  REVERSAL-COUNT  PIC 9(06) VALUE 0.
+       01  ALERT-THRESHOLD PIC 9(8)V99 VALUE 100000.00.
+       01  ALERT-COUNT     PIC 9(06) VALUE 0.
+       01  STORNO-SWITCH   PIC X VALUE "N".
+         88  STORNO-FOUND  VALUE "Y".
+       01  STORNO-TALLY    PIC 9(02) VALUE 0.
+       01  OPENBAL.
+         05  OB-BANKID     PIC 9(5).
+         05  OB-ACCOUNTID  PIC 9(10).
+         05  OB-BALANCE    PIC 9(8)V99.
+         05  OB-CURRENCY   PIC X(03).
+       01  OPENBAL-OPEN-SWITCH PIC X VALUE "N".
+         88  OPENBAL-OPEN  VALUE "Y".
+       01  OPENBAL-EOF-SWITCH  PIC X VALUE "N".
+         88  OPENBAL-EOF   VALUE "Y".
+       01  CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       01  TRANSACTION-COUNT   PIC 9(8) VALUE 0.
+       01  RESTART-POINT.
+         05  RESTART-BANKID    PIC 9(5)  VALUE 0.
+         05  RESTART-ACCOUNTID PIC 9(10) VALUE 0.
+         05  RESTART-ACCOUNT-TXNS PIC 9(8) VALUE 0.
+       01  RESTART-SWITCH PIC X VALUE "N".
+         88  RESTART-MODE  VALUE "Y".
+       01  SKIP-SWITCH    PIC X VALUE "N".
+         88  SKIPPING-RECORD VALUE "Y".
+       01  SKIP-ACCOUNT-TXN-COUNT PIC 9(8) VALUE 0.
+      * Tracks the last-seen bank/account across the whole run, not
+      * just the current file - filelist.txt splits one continuous
+      * sorted stream across several files, so a bank id must stay
+      * rejected as out-of-sequence if it reappears in a later file
+      * after already being closed, exactly as within a single file.
+       01  LASTPROCESSED.
+         05  LASTBANKID    PIC 9(5)  VALUE 0.
+         05  LASTACCOUNTID PIC 9(10) VALUE 0.
+       01  SEQ-SWITCH      PIC X VALUE "N".
+         88  SEQUENCE-ERROR-FOUND  VALUE "Y".
+       01  REJECT-REASON   PIC X(12) VALUE SPACE.
+       01  REJECT-COUNT    PIC 9(06) VALUE 0.
+       01  RUN-INVALID-SWITCH PIC X VALUE "N".
+         88  RUN-INVALID   VALUE "Y".
+       01  VALIDATION-SWITCH PIC X VALUE "Y".
+         88  TRANSACTION-VALID  VALUE "Y".
+       01  CURRENTBANK.
+         05  CBID      PIC 9(5) VALUE 0.
+       01  BANK-TXN-COUNT PIC 9(6) VALUE 0.
+       01  BANK-CONTROL-AMOUNT PIC 9(8)V99 VALUE 0.
+       01  ACCOUNT-TXN-COUNT PIC 9(8) VALUE 0.
+       01  CURRENTACCOUNT.
+         05  CAID       PIC 9(10) VALUE 0.
+         05  CASALDO    PIC S9(8)V99 VALUE 0.
+         05  CACURRENCY PIC X(03) VALUE "EUR".
+       01  CURRENCY-TOTALS.
+         05  CURRENCY-TOTAL OCCURS 10 TIMES.
+           10  CT-CODE   PIC X(03) VALUE SPACE.
+           10  CT-AMOUNT PIC S9(8)V99 VALUE 0.
+       01  CURRENCY-COUNT PIC 9(02) VALUE 0.
+       01  CT-IDX         PIC 9(02).
+       01  CT-FOUND-SWITCH PIC X VALUE "N".
+         88  CT-FOUND  VALUE "Y".
+       01  CT-DELTA-CODE   PIC X(03).
+       01  CT-DELTA-AMOUNT PIC S9(8)V99.
+       01  GRAND-TOTALS.
+         05  GRAND-TOTAL OCCURS 10 TIMES.
+           10  GT-CODE   PIC X(03) VALUE SPACE.
+           10  GT-AMOUNT PIC S9(8)V99 VALUE 0.
+       01  GRAND-COUNT PIC 9(02) VALUE 0.
+       01  GT-IDX       PIC 9(02).
+       01  GT-FOUND-SWITCH PIC X VALUE "N".
+         88  GT-FOUND  VALUE "Y".
+       01  ACCOUNTDESC PIC X(21) VALUE "Account XXXXXXXXXX:  ".
+       01  ACCTXNDESC  PIC X(21) VALUE "Txns for XXXXXXXXXX: ".
+       01  BANKDESC    PIC X(21) VALUE "Total XXX for XXXXX: ".
+       01  GRANDDESC   PIC X(21) VALUE "TOTAL ALL BANKS XXX: ".
+       01  RUN-DATE-DATA.
+         05  RUN-YYYY  PIC 9(4).
+         05  RUN-MM    PIC 9(2).
+         05  RUN-DD    PIC 9(2).
+         05  FILLER    PIC X(13).
+       01  REPORT-HEADER-LINE PIC X(40)
+               VALUE "Tagesabschluss vom TT.MM.JJJJ".
+       01  REPORT-FOOTER-LINE PIC X(40)
+               VALUE "Ende des Berichts, ZZZZZZZZ Zeilen".
+       01  REPORT-LINE-COUNT PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-CHECKPOINT
+           IF RESTART-MODE
+               OPEN EXTEND PROCESSING-OUT
+               OPEN EXTEND REJECT-OUT
+               OPEN EXTEND EXTRACT-OUT
+               OPEN EXTEND OVERDRAFT-OUT
+               OPEN EXTEND REVERSAL-OUT
+               OPEN EXTEND ALERT-OUT
+           ELSE
+               OPEN OUTPUT PROCESSING-OUT
+               PERFORM WRITE-REPORT-HEADER
+               OPEN OUTPUT REJECT-OUT
+               OPEN OUTPUT EXTRACT-OUT
+               OPEN OUTPUT OVERDRAFT-OUT
+               OPEN OUTPUT REVERSAL-OUT
+               OPEN OUTPUT ALERT-OUT
+           END-IF
+           OPEN INPUT DETAIL-FLAG-IN
+           IF DETAIL-FLAG-IN-FILE-STATUS = "00"
+               SET DETAIL-MODE TO TRUE
+               CLOSE DETAIL-FLAG-IN
+           END-IF
+           OPEN INPUT THRESHOLD-CFG-IN
+           IF THRESHOLD-CFG-IN-FILE-STATUS = "00"
+               READ THRESHOLD-CFG-IN INTO THRESHOLD-CFG-F
+                   NOT AT END MOVE THRESHOLD-CFG-F TO ALERT-THRESHOLD
+               END-READ
+               CLOSE THRESHOLD-CFG-IN
+           END-IF
+           OPEN INPUT OPENBAL-IN
+           IF OPENBAL-IN-FILE-STATUS = "00"
+               SET OPENBAL-OPEN TO TRUE
+               PERFORM READ-OPENBAL
+           ELSE
+               SET OPENBAL-EOF TO TRUE
+           END-IF
+           PERFORM PROCESS-INPUT-FILES
+           IF OPENBAL-OPEN
+               CLOSE OPENBAL-IN
+           END-IF
+           PERFORM CLOSE-BANK
+           PERFORM WRITE-GRAND-TOTAL
+           PERFORM WRITE-REPORT-FOOTER
+           PERFORM CLEAR-CHECKPOINT
+           IF RUN-INVALID
+               DISPLAY "*** Kontrollsummen-Fehler: Lauf ungueltig ***"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           IF REJECT-COUNT > 0
+               DISPLAY "Rejected records: " REJECT-COUNT
+           END-IF
+           IF OVERDRAFT-COUNT > 0
+               DISPLAY "Overdrawn accounts: " OVERDRAFT-COUNT
+           END-IF
+           IF REVERSAL-COUNT > 0
+               DISPLAY "Reversal transactions: " REVERSAL-COUNT
+           END-IF
+           IF ALERT-COUNT > 0
+               DISPLAY "Threshold alerts: " ALERT-COUNT
+           END-IF
+           CLOSE PROCESSING-OUT
+           CLOSE REJECT-OUT
+           CLOSE EXTRACT-OUT
+           CLOSE OVERDRAFT-OUT
+           CLOSE REVERSAL-OUT
+           CLOSE ALERT-OUT
+           GOBACK.
+
+       WRITE-REPORT-HEADER SECTION.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-DATA
+           MOVE "Tagesabschluss vom TT.MM.JJJJ" TO REPORT-HEADER-LINE
+           MOVE RUN-DD TO REPORT-HEADER-LINE(20:2)
+           MOVE RUN-MM TO REPORT-HEADER-LINE(23:2)
+           MOVE RUN-YYYY TO REPORT-HEADER-LINE(26:4)
+           WRITE PROCESSING-OUT-F FROM REPORT-HEADER-LINE
+           WRITE PROCESSING-OUT-F FROM SPACE
+
+           .
+       WRITE-REPORT-FOOTER SECTION.
+           MOVE "Ende des Berichts, ZZZZZZZZ Zeilen" TO
+               REPORT-FOOTER-LINE
+           MOVE REPORT-LINE-COUNT TO REPORT-FOOTER-LINE(20:8)
+           WRITE PROCESSING-OUT-F FROM SPACE
+           IF RUN-INVALID
+               WRITE PROCESSING-OUT-F FROM
+                   "*** LAUF UNGUELTIG - KONTROLLSUMMEN FALSCH ***"
+               ADD 1 TO REPORT-LINE-COUNT
+           END-IF
+           WRITE PROCESSING-OUT-F FROM REPORT-FOOTER-LINE
+
+           .
+       LOAD-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKP-BANKID > 0
+                           MOVE CKP-BANKID TO RESTART-BANKID
+                           MOVE CKP-ACCOUNTID TO RESTART-ACCOUNTID
+                           MOVE CKP-ACCOUNT-TXNS TO RESTART-ACCOUNT-TXNS
+                           MOVE CKP-ACCOUNT-TXNS TO ACCOUNT-TXN-COUNT
+                           MOVE CKP-COUNT TO TRANSACTION-COUNT
+                           MOVE CKP-BANKID TO CBID
+                           MOVE CKP-ACCOUNTID TO CAID
+                           MOVE CKP-BANK-TXN-COUNT TO BANK-TXN-COUNT
+                           MOVE CKP-BANK-CONTROL-AMOUNT
+                               TO BANK-CONTROL-AMOUNT
+                           MOVE CKP-CASALDO TO CASALDO
+                           MOVE CKP-CACURRENCY TO CACURRENCY
+                           MOVE CKP-REPORT-LINE-COUNT TO
+                               REPORT-LINE-COUNT
+                           MOVE CKP-GRAND-COUNT TO GRAND-COUNT
+                           MOVE CKP-GRAND-TOTALS TO GRAND-TOTALS
+                           SET RESTART-MODE TO TRUE
+                           DISPLAY "Restarting after bank "
+                               RESTART-BANKID " account "
+                               RESTART-ACCOUNTID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           .
+       CLEAR-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKP-BANKID
+           MOVE 0 TO CKP-ACCOUNTID
+           MOVE 0 TO CKP-ACCOUNT-TXNS
+           MOVE TRANSACTION-COUNT TO CKP-COUNT
+           MOVE 0 TO CKP-BANK-TXN-COUNT
+           MOVE 0 TO CKP-BANK-CONTROL-AMOUNT
+           MOVE 0 TO CKP-CASALDO
+           MOVE SPACES TO CKP-CACURRENCY
+           MOVE 0 TO CKP-REPORT-LINE-COUNT
+           MOVE 0 TO CKP-GRAND-COUNT
+           INITIALIZE CKP-GRAND-TOTALS
+           WRITE CHECKPOINT-F
+           CLOSE CHECKPOINT-FILE
+
+           .
+       WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE BANKID TO CKP-BANKID
+           MOVE ACCOUNTID TO CKP-ACCOUNTID
+           MOVE ACCOUNT-TXN-COUNT TO CKP-ACCOUNT-TXNS
+           MOVE TRANSACTION-COUNT TO CKP-COUNT
+           MOVE BANK-TXN-COUNT TO CKP-BANK-TXN-COUNT
+           MOVE BANK-CONTROL-AMOUNT TO CKP-BANK-CONTROL-AMOUNT
+           MOVE CASALDO TO CKP-CASALDO
+           MOVE CACURRENCY TO CKP-CACURRENCY
+           MOVE REPORT-LINE-COUNT TO CKP-REPORT-LINE-COUNT
+           MOVE GRAND-COUNT TO CKP-GRAND-COUNT
+           MOVE GRAND-TOTALS TO CKP-GRAND-TOTALS
+           WRITE CHECKPOINT-F
+           CLOSE CHECKPOINT-FILE
+
+           .
+       PROCESS-INPUT-FILES SECTION.
+           OPEN INPUT FILELIST-IN
+           IF FILELIST-IN-FILE-STATUS = "00"
+               PERFORM UNTIL FILELIST-EOF
+                   READ FILELIST-IN INTO TRANSACTION-IN-NAME
+                       AT END SET FILELIST-EOF TO TRUE
+                       NOT AT END PERFORM PROCESS-ONE-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE FILELIST-IN
+           ELSE
+               PERFORM PROCESS-ONE-FILE
+           END-IF
+
+           .
+       PROCESS-ONE-FILE SECTION.
+           MOVE SPACE TO READSTATUS
+           OPEN INPUT TRANSACTION-IN
+              PERFORM UNTIL EOF
+                 READ TRANSACTION-IN INTO TRANSACTION
+                   AT END SET EOF TO TRUE
+                   NOT AT END PERFORM PROCESS-TRANSACTION
+                 END-READ
+              END-PERFORM
+           CLOSE TRANSACTION-IN
+
+           .
+       READ-OPENBAL SECTION.
+           READ OPENBAL-IN INTO OPENBAL
+               AT END SET OPENBAL-EOF TO TRUE
+           END-READ
+
+           .
+       SEED-OPENING-BALANCE SECTION.
+           PERFORM UNTIL OPENBAL-EOF
+               OR OB-BANKID > BANKID
+               OR (OB-BANKID = BANKID AND OB-ACCOUNTID >= ACCOUNTID)
+               PERFORM READ-OPENBAL
+           END-PERFORM
+
+           IF NOT OPENBAL-EOF
+               AND OB-BANKID = BANKID AND OB-ACCOUNTID = ACCOUNTID
+               IF OB-CURRENCY = SPACE
+                   MOVE "EUR" TO OB-CURRENCY
+               END-IF
+               MOVE OB-BALANCE TO CASALDO
+               MOVE OB-CURRENCY TO CT-DELTA-CODE
+               MOVE OB-BALANCE TO CT-DELTA-AMOUNT
+               PERFORM ADD-CURRENCY-TOTAL
+               PERFORM READ-OPENBAL
+           END-IF
+
+           .
+       PROCESS-TRANSACTION SECTION.
+           IF RESTART-MODE
+               PERFORM CHECK-RESTART-SKIP
+               IF SKIPPING-RECORD
+                   EXIT SECTION
+               END-IF
+           END-IF
+
+           IF TRAILER-TRANS
+               PERFORM CHECK-CONTROL-TOTALS
+               EXIT SECTION
+           END-IF
+
+           PERFORM VALIDATE-TRANSACTION
+           IF NOT TRANSACTION-VALID
+               EXIT SECTION
+           END-IF
+
+           PERFORM CHECK-SEQUENCE
+           IF SEQUENCE-ERROR-FOUND
+               EXIT SECTION
+           END-IF
+
+           IF CBID NOT = BANKID THEN
+               PERFORM CLOSE-BANK
+               MOVE BANKID TO CBID
+           END-IF
+           IF CAID NOT = ACCOUNTID THEN
+               PERFORM CLOSE-ACCOUNT
+               MOVE ACCOUNTID TO CAID
+               MOVE CURR-CODE TO CACURRENCY
+               PERFORM SEED-OPENING-BALANCE
+           END-IF
+
+           MOVE 0 TO STORNO-TALLY
+           INSPECT COMMENT TALLYING STORNO-TALLY FOR ALL "STORNO"
+           IF STORNO-TALLY > 0
+               SET STORNO-FOUND TO TRUE
+               PERFORM WRITE-REVERSAL
+           ELSE
+               MOVE "N" TO STORNO-SWITCH
+           END-IF
+
+           MOVE CURR-CODE TO CT-DELTA-CODE
+           IF DEBIT-TRANS THEN
+               IF STORNO-FOUND THEN
+                   ADD AMOUNT TO CASALDO
+                   MOVE AMOUNT TO CT-DELTA-AMOUNT
+               ELSE
+                   SUBTRACT AMOUNT FROM CASALDO
+                   COMPUTE CT-DELTA-AMOUNT = 0 - AMOUNT
+               END-IF
+           ELSE
+               IF STORNO-FOUND THEN
+                   SUBTRACT AMOUNT FROM CASALDO
+                   COMPUTE CT-DELTA-AMOUNT = 0 - AMOUNT
+               ELSE
+                   ADD AMOUNT TO CASALDO
+                   MOVE AMOUNT TO CT-DELTA-AMOUNT
+               END-IF
+           END-IF
+           PERFORM ADD-CURRENCY-TOTAL
+
+           IF DETAIL-MODE
+               PERFORM WRITE-DETAIL-LINE
+           END-IF
+
+           ADD 1 TO BANK-TXN-COUNT
+           ADD AMOUNT TO BANK-CONTROL-AMOUNT
+           ADD 1 TO ACCOUNT-TXN-COUNT
+           ADD 1 TO TRANSACTION-COUNT
+           IF FUNCTION MOD(TRANSACTION-COUNT, CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           .
+       CHECK-CONTROL-TOTALS SECTION.
+           IF BANKID NOT = CBID
+               MOVE "CTL-BANK" TO REJECT-REASON
+               PERFORM WRITE-REJECT
+           ELSE
+               IF ACCOUNTID NOT = BANK-TXN-COUNT
+                   MOVE "CTL-COUNT" TO REJECT-REASON
+                   PERFORM WRITE-REJECT
+                   SET RUN-INVALID TO TRUE
+               END-IF
+               IF AMOUNT NOT = BANK-CONTROL-AMOUNT
+                   MOVE "CTL-AMOUNT" TO REJECT-REASON
+                   PERFORM WRITE-REJECT
+                   SET RUN-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           .
+       VALIDATE-TRANSACTION SECTION.
+           MOVE "Y" TO VALIDATION-SWITCH
+           IF BANKID = 0
+               MOVE "BAD-BANKID" TO REJECT-REASON
+               PERFORM WRITE-REJECT
+               MOVE "N" TO VALIDATION-SWITCH
+           ELSE
+           IF ACCOUNTID = 0
+               MOVE "BAD-ACCTID" TO REJECT-REASON
+               PERFORM WRITE-REJECT
+               MOVE "N" TO VALIDATION-SWITCH
+           ELSE
+           IF AMOUNT NOT NUMERIC
+               MOVE "BAD-AMOUNT" TO REJECT-REASON
+               PERFORM WRITE-REJECT
+               MOVE "N" TO VALIDATION-SWITCH
+           ELSE
+           IF DRCR NOT = "C" AND DRCR NOT = "D" AND DRCR NOT = SPACE
+               MOVE "BAD-DRCR" TO REJECT-REASON
+               PERFORM WRITE-REJECT
+               MOVE "N" TO VALIDATION-SWITCH
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           .
+       CHECK-RESTART-SKIP SECTION.
+      * A trailer's ACCOUNTID holds the bank's expected transaction
+      * count, not a real account id, so it cannot be compared
+      * against RESTART-ACCOUNTID - only the bank id decides whether
+      * a trailer belongs to a bank already closed before the crash.
+           IF TRAILER-TRANS
+               IF BANKID < RESTART-BANKID
+                   SET SKIPPING-RECORD TO TRUE
+               ELSE
+                   MOVE "N" TO SKIP-SWITCH
+                   MOVE "N" TO RESTART-SWITCH
+               END-IF
+           ELSE
+           IF BANKID < RESTART-BANKID
+               OR (BANKID = RESTART-BANKID
+                   AND ACCOUNTID < RESTART-ACCOUNTID)
+           THEN
+               SET SKIPPING-RECORD TO TRUE
+           ELSE
+           IF BANKID = RESTART-BANKID AND ACCOUNTID = RESTART-ACCOUNTID
+               AND SKIP-ACCOUNT-TXN-COUNT < RESTART-ACCOUNT-TXNS
+           THEN
+               ADD 1 TO SKIP-ACCOUNT-TXN-COUNT
+               SET SKIPPING-RECORD TO TRUE
+           ELSE
+               MOVE "N" TO SKIP-SWITCH
+               MOVE "N" TO RESTART-SWITCH
+           END-IF
+           END-IF
+           END-IF
+
+           .
+       CHECK-SEQUENCE SECTION.
+           IF BANKID < LASTBANKID
+               OR (BANKID = LASTBANKID AND ACCOUNTID < LASTACCOUNTID)
+           THEN
+               MOVE "SEQ-ERROR" TO REJECT-REASON
+               PERFORM WRITE-REJECT
+               SET SEQUENCE-ERROR-FOUND TO TRUE
+           ELSE
+               MOVE "N" TO SEQ-SWITCH
+               MOVE BANKID TO LASTBANKID
+               MOVE ACCOUNTID TO LASTACCOUNTID
+           END-IF
+
+           .
+       WRITE-REJECT SECTION.
+           ADD 1 TO REJECT-COUNT
+           MOVE REJECT-REASON TO RC-REASON
+           MOVE BANKID TO RC-BANKID
+           MOVE ACCOUNTID TO RC-ACCOUNTID
+           MOVE COMMENT TO RC-DETAIL
+           WRITE REJECT-OUT-F
+
+           .
+       CLOSE-BANK SECTION.
+           IF CBID EQUAL 0 THEN
+               EXIT SECTION
+           END-IF
+
+           PERFORM CLOSE-ACCOUNT
+
+           DISPLAY "Transactions for bank " CBID ": " BANK-TXN-COUNT
+           MOVE "Transactions XXXXX:    " TO BANKDESC
+           MOVE CBID TO BANKDESC(14:5)
+           MOVE BANKDESC TO DESCRIPTION-F
+           MOVE BANK-TXN-COUNT TO OUTSALDO-F
+           MOVE SPACES TO DETAIL-COMMENT-F
+           WRITE PROCESSING-OUT-F FROM PROCESSING-OUT-F
+           ADD 1 TO REPORT-LINE-COUNT
+
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > CURRENCY-COUNT
+               DISPLAY "================================"
+               DISPLAY "Total " CT-CODE(CT-IDX) " for " CBID ": "
+                   CT-AMOUNT(CT-IDX)
+               DISPLAY SPACE
+
+               MOVE "Total XXX for XXXXX: " TO BANKDESC
+               MOVE CT-CODE(CT-IDX) TO BANKDESC(7:3)
+               MOVE CBID TO BANKDESC(15:5)
+               MOVE BANKDESC TO DESCRIPTION-F
+               MOVE CT-AMOUNT(CT-IDX) TO OUTSALDO-F
+               MOVE SPACES TO DETAIL-COMMENT-F
+               WRITE PROCESSING-OUT-F FROM
+                   "================================"
+               WRITE PROCESSING-OUT-F FROM PROCESSING-OUT-F
+               WRITE PROCESSING-OUT-F FROM SPACE
+               ADD 3 TO REPORT-LINE-COUNT
+
+               MOVE "BANKTOTAL" TO EX-RECTYPE
+               MOVE CBID TO EX-BANKID
+               MOVE 0 TO EX-ACCOUNTID
+               MOVE CT-CODE(CT-IDX) TO EX-CURRENCY
+               MOVE CT-AMOUNT(CT-IDX) TO EX-AMOUNT
+               WRITE EXTRACT-OUT-F
+
+               IF FUNCTION ABS(CT-AMOUNT(CT-IDX)) > ALERT-THRESHOLD
+                   PERFORM WRITE-THRESHOLD-ALERT
+               END-IF
+
+               PERFORM ADD-GRAND-TOTAL
+           END-PERFORM
+
+           INITIALIZE CURRENTBANK
+           INITIALIZE CURRENCY-TOTALS
+           MOVE 0 TO CURRENCY-COUNT
+           MOVE 0 TO BANK-TXN-COUNT
+           MOVE 0 TO BANK-CONTROL-AMOUNT
+
+           .
+       ADD-GRAND-TOTAL SECTION.
+           MOVE "N" TO GT-FOUND-SWITCH
+           PERFORM VARYING GT-IDX FROM 1 BY 1
+               UNTIL GT-IDX > GRAND-COUNT OR GT-FOUND
+               IF GT-CODE(GT-IDX) = CT-CODE(CT-IDX)
+                   ADD CT-AMOUNT(CT-IDX) TO GT-AMOUNT(GT-IDX)
+                   MOVE "Y" TO GT-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+
+           IF NOT GT-FOUND
+               ADD 1 TO GRAND-COUNT
+               MOVE CT-CODE(CT-IDX) TO GT-CODE(GRAND-COUNT)
+               MOVE CT-AMOUNT(CT-IDX) TO GT-AMOUNT(GRAND-COUNT)
+           END-IF
+
+           .
+       WRITE-GRAND-TOTAL SECTION.
+           PERFORM VARYING GT-IDX FROM 1 BY 1
+               UNTIL GT-IDX > GRAND-COUNT
+               DISPLAY "TOTAL ALL BANKS (" GT-CODE(GT-IDX) "): "
+                   GT-AMOUNT(GT-IDX)
+
+               MOVE "TOTAL ALL BANKS XXX: " TO GRANDDESC
+               MOVE GT-CODE(GT-IDX) TO GRANDDESC(17:3)
+               MOVE GRANDDESC TO DESCRIPTION-F
+               MOVE GT-AMOUNT(GT-IDX) TO OUTSALDO-F
+               MOVE SPACES TO DETAIL-COMMENT-F
+               WRITE PROCESSING-OUT-F FROM PROCESSING-OUT-F
+               ADD 1 TO REPORT-LINE-COUNT
+
+               MOVE "GRANDTOTAL" TO EX-RECTYPE
+               MOVE 0 TO EX-BANKID
+               MOVE 0 TO EX-ACCOUNTID
+               MOVE GT-CODE(GT-IDX) TO EX-CURRENCY
+               MOVE GT-AMOUNT(GT-IDX) TO EX-AMOUNT
+               WRITE EXTRACT-OUT-F
+           END-PERFORM
+
+           .
+       CLOSE-ACCOUNT SECTION.
+           IF CAID EQUAL 0 THEN
+               EXIT SECTION
+           END-IF
+
+           DISPLAY "Account " CAID ":  " CASALDO " " CACURRENCY
+               " (" ACCOUNT-TXN-COUNT " txns)"
+           MOVE CAID TO ACCOUNTDESC(9:10)
+           MOVE ACCOUNTDESC TO DESCRIPTION-F
+           MOVE CASALDO TO OUTSALDO-F
+           MOVE SPACES TO DETAIL-COMMENT-F
+           WRITE PROCESSING-OUT-F FROM PROCESSING-OUT-F
+           ADD 1 TO REPORT-LINE-COUNT
+
+           MOVE CAID TO ACCTXNDESC(10:10)
+           MOVE ACCTXNDESC TO DESCRIPTION-F
+           MOVE ACCOUNT-TXN-COUNT TO OUTSALDO-F
+           MOVE SPACES TO DETAIL-COMMENT-F
+           WRITE PROCESSING-OUT-F FROM PROCESSING-OUT-F
+           ADD 1 TO REPORT-LINE-COUNT
+
+           MOVE "ACCOUNT" TO EX-RECTYPE
+           MOVE CBID TO EX-BANKID
+           MOVE CAID TO EX-ACCOUNTID
+           MOVE CACURRENCY TO EX-CURRENCY
+           MOVE CASALDO TO EX-AMOUNT
+           WRITE EXTRACT-OUT-F
+
+           IF CASALDO < 0
+               PERFORM WRITE-OVERDRAFT
+           END-IF
+
+           INITIALIZE CURRENTACCOUNT
+           MOVE 0 TO ACCOUNT-TXN-COUNT
+
+           .
+       WRITE-REVERSAL SECTION.
+           ADD 1 TO REVERSAL-COUNT
+           MOVE BANKID TO RV-BANKID
+           MOVE ACCOUNTID TO RV-ACCOUNTID
+           MOVE AMOUNT TO RV-AMOUNT
+           MOVE COMMENT TO RV-DETAIL
+           WRITE REVERSAL-OUT-F
+           DISPLAY "*** REVERSAL: bank " BANKID " account "
+               ACCOUNTID " amount " AMOUNT
+
+           .
+       WRITE-OVERDRAFT SECTION.
+           ADD 1 TO OVERDRAFT-COUNT
+           MOVE CBID TO OD-BANKID
+           MOVE CAID TO OD-ACCOUNTID
+           MOVE CACURRENCY TO OD-CURRENCY
+           MOVE CASALDO TO OD-BALANCE
+           WRITE OVERDRAFT-OUT-F
+           DISPLAY "*** OVERDRAFT: account " CAID " balance "
+               CASALDO
+
+           .
+       WRITE-THRESHOLD-ALERT SECTION.
+           ADD 1 TO ALERT-COUNT
+           MOVE CBID TO AL-BANKID
+           MOVE CT-CODE(CT-IDX) TO AL-CURRENCY
+           MOVE CT-AMOUNT(CT-IDX) TO AL-AMOUNT
+           WRITE ALERT-OUT-F
+           DISPLAY "*** THRESHOLD ALERT: bank " CBID " total "
+               CT-AMOUNT(CT-IDX) " " CT-CODE(CT-IDX)
+
+           .
+       WRITE-DETAIL-LINE SECTION.
+           MOVE "Txn XXXXXXXXXX C:    " TO DETAILDESC
+           MOVE ACCOUNTID TO DETAILDESC(5:10)
+           MOVE DRCR TO DETAILDESC(16:1)
+           MOVE DETAILDESC TO DESCRIPTION-F
+           MOVE AMOUNT TO OUTSALDO-F
+           MOVE COMMENT TO DETAIL-COMMENT-F
+           WRITE PROCESSING-OUT-F FROM PROCESSING-OUT-F
+           ADD 1 TO REPORT-LINE-COUNT
+
+           .
+       ADD-CURRENCY-TOTAL SECTION.
+      * Keys on the currency of the amount just posted
+      * (CT-DELTA-CODE/CT-DELTA-AMOUNT), not on the account's display
+      * currency, so an account touched by more than one currency is
+      * split into the right buckets instead of merged into one.
+           MOVE "N" TO CT-FOUND-SWITCH
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > CURRENCY-COUNT OR CT-FOUND
+               IF CT-CODE(CT-IDX) = CT-DELTA-CODE
+                   ADD CT-DELTA-AMOUNT TO CT-AMOUNT(CT-IDX)
+                   MOVE "Y" TO CT-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+
+           IF NOT CT-FOUND
+               ADD 1 TO CURRENCY-COUNT
+               MOVE CT-DELTA-CODE TO CT-CODE(CURRENCY-COUNT)
+               MOVE CT-DELTA-AMOUNT TO CT-AMOUNT(CURRENCY-COUNT)
+           END-IF
+
+           .
