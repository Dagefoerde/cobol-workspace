@@ -0,0 +1,463 @@
+           TESTSUITE 'Batch Testsuite'
+
+           TESTCASE 'Reading a line leads to sensible values'
+               MOVE "4711112345678900005000000CEURTestüberweisung"
+                   TO TRANSACTION
+           EXPECT BANKID TO BE 47111
+           EXPECT ACCOUNTID TO BE 1234567890
+           EXPECT AMOUNT TO BE 00050000.00
+           EXPECT DRCR TO BE "C"
+           EXPECT COMMENT TO BE "Testüberweisung"
+
+           TESTCASE 'Closing a bank resets both bank and account'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               PERFORM CLOSE-BANK
+           EXPECT CBID TO BE 00000
+           EXPECT CAID TO BE 0000000000
+
+           TESTCASE 'Closing an account leaves bank intact'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               PERFORM CLOSE-ACCOUNT
+           EXPECT CBID TO BE 47112
+           EXPECT CAID TO BE 0000000000
+
+           TESTCASE 'Processing with a different bank/acc resets amount'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO AMOUNT
+               MOVE "4711112345678900005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT AMOUNT TO BE 00050000.00
+
+           TESTCASE 'Processing identical bank/acc accumulates amount'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT CASALDO TO BE 00060000.00
+
+           TESTCASE 'Processing identical bank but different acc'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111112 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT CASALDO TO BE 00050000.00
+
+           TESTCASE 'Out-of-sequence bank not folded into totals'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO LASTBANKID
+               MOVE 1111111111 TO LASTACCOUNTID
+               MOVE 10000 TO CASALDO
+               MOVE "4711111111111110005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT SEQUENCE-ERROR-FOUND TO BE TRUE
+           EXPECT CASALDO TO BE 00010000.00
+
+           TESTCASE 'Restart skips a txn covered by checkpoint'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO RESTART-BANKID
+               MOVE 1111111111 TO RESTART-ACCOUNTID
+               MOVE 1 TO RESTART-ACCOUNT-TXNS
+               MOVE 0 TO SKIP-ACCOUNT-TXN-COUNT
+               SET RESTART-MODE TO TRUE
+               MOVE "4711211111111110005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT SKIPPING-RECORD TO BE TRUE
+           EXPECT CBID TO BE 00000
+
+           TESTCASE 'Restart resumes mid-account at checkpoint count'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO RESTART-BANKID
+               MOVE 1111111111 TO RESTART-ACCOUNTID
+               MOVE 1 TO RESTART-ACCOUNT-TXNS
+               MOVE 1 TO SKIP-ACCOUNT-TXN-COUNT
+               SET RESTART-MODE TO TRUE
+               MOVE "4711211111111110005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT RESTART-MODE TO BE FALSE
+           EXPECT CBID TO BE 47112
+
+           TESTCASE 'Restart resumes once past the checkpoint account'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO RESTART-BANKID
+               MOVE 1111111111 TO RESTART-ACCOUNTID
+               MOVE 0 TO RESTART-ACCOUNT-TXNS
+               MOVE 0 TO SKIP-ACCOUNT-TXN-COUNT
+               SET RESTART-MODE TO TRUE
+               MOVE "4711211111111120005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT RESTART-MODE TO BE FALSE
+           EXPECT CBID TO BE 47112
+
+           TESTCASE 'A blank bank id is rejected instead of posted'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE "0000012345678900005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT TRANSACTION-VALID TO BE FALSE
+           EXPECT CBID TO BE 00000
+
+           TESTCASE 'A non-numeric amount is rejected instead of posted'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE "471111234567890XXXX000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT TRANSACTION-VALID TO BE FALSE
+
+           TESTCASE 'A non-EUR account totals its own bucket'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT CURRENCY-TOTALS
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE "USD" TO CT-DELTA-CODE
+               MOVE 10000 TO CT-DELTA-AMOUNT
+               PERFORM ADD-CURRENCY-TOTAL
+           EXPECT CT-CODE(1) TO BE "USD"
+           EXPECT CT-AMOUNT(1) TO BE 00010000.00
+
+           TESTCASE 'A second currency opens its own bucket'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT CURRENCY-TOTALS
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE "EUR" TO CT-DELTA-CODE
+               MOVE 10000 TO CT-DELTA-AMOUNT
+               PERFORM ADD-CURRENCY-TOTAL
+               MOVE "USD" TO CT-DELTA-CODE
+               MOVE 5000 TO CT-DELTA-AMOUNT
+               PERFORM ADD-CURRENCY-TOTAL
+           EXPECT CT-CODE(1) TO BE "EUR"
+           EXPECT CT-AMOUNT(1) TO BE 00010000.00
+           EXPECT CT-CODE(2) TO BE "USD"
+           EXPECT CT-AMOUNT(2) TO BE 00005000.00
+
+           TESTCASE 'Closing two banks accumulates grand total'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               INITIALIZE GRAND-TOTALS
+               MOVE 0 TO GRAND-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               PERFORM CLOSE-BANK
+               MOVE 47113 TO CURRENTBANK
+               MOVE 2222222222 TO CURRENTACCOUNT
+               MOVE 20000 TO CASALDO
+               PERFORM CLOSE-BANK
+           EXPECT GT-CODE(1) TO BE "EUR"
+           EXPECT GT-AMOUNT(1) TO BE 00030000.00
+
+           TESTCASE 'An opening balance seeds new account/bank'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT CURRENCY-TOTALS
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO OB-BANKID
+               MOVE 1111111111 TO OB-ACCOUNTID
+               MOVE 5000.00 TO OB-BALANCE
+               MOVE "USD" TO OB-CURRENCY
+               MOVE "N" TO OPENBAL-EOF-SWITCH
+               MOVE 47112 TO BANKID
+               MOVE 1111111111 TO ACCOUNTID
+               PERFORM SEED-OPENING-BALANCE
+           EXPECT CASALDO TO BE 00005000.00
+           EXPECT CT-CODE(1) TO BE "USD"
+           EXPECT CT-AMOUNT(1) TO BE 00005000.00
+
+           TESTCASE 'An opening balance with no currency is EUR'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT CURRENCY-TOTALS
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO OB-BANKID
+               MOVE 1111111111 TO OB-ACCOUNTID
+               MOVE 5000.00 TO OB-BALANCE
+               MOVE SPACE TO OB-CURRENCY
+               MOVE "N" TO OPENBAL-EOF-SWITCH
+               MOVE 47112 TO BANKID
+               MOVE 1111111111 TO ACCOUNTID
+               PERFORM SEED-OPENING-BALANCE
+           EXPECT CASALDO TO BE 00005000.00
+           EXPECT CT-CODE(1) TO BE "EUR"
+           EXPECT CT-AMOUNT(1) TO BE 00005000.00
+
+           TESTCASE 'An opening balance for other account skips'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO OB-BANKID
+               MOVE 1111111111 TO OB-ACCOUNTID
+               MOVE 5000.00 TO OB-BALANCE
+               MOVE "N" TO OPENBAL-EOF-SWITCH
+               MOVE 47112 TO BANKID
+               MOVE 2222222222 TO ACCOUNTID
+               PERFORM SEED-OPENING-BALANCE
+           EXPECT CASALDO TO BE 00000000.00
+
+           TESTCASE 'The report header carries the run date'
+               MOVE 0 TO RUN-YYYY
+               PERFORM WRITE-REPORT-HEADER
+           EXPECT RUN-YYYY TO BE GREATER THAN 2000
+
+           TESTCASE 'The report footer carries the line count'
+               MOVE 42 TO REPORT-LINE-COUNT
+               PERFORM WRITE-REPORT-FOOTER
+           EXPECT REPORT-FOOTER-LINE(20:8) TO BE "00000042"
+
+           TESTCASE 'Closing an account writes an extract record'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               PERFORM CLOSE-ACCOUNT
+           EXPECT EX-RECTYPE TO BE "ACCOUNT"
+           EXPECT EX-BANKID TO BE 47112
+           EXPECT EX-ACCOUNTID TO BE 1111111111
+           EXPECT EX-AMOUNT TO BE 00010000.00
+
+           TESTCASE 'Two transactions against the same bank are counted'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO BANK-TXN-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE "4711211111111110005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+               MOVE "4711211111111120005000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT BANK-TXN-COUNT TO BE 000002
+
+           TESTCASE 'Closing a bank resets its transaction count'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 5 TO BANK-TXN-COUNT
+               PERFORM CLOSE-BANK
+           EXPECT BANK-TXN-COUNT TO BE 000000
+
+           TESTCASE 'An account driven negative is an overdraft'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO OVERDRAFT-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE -5000 TO CASALDO
+               PERFORM CLOSE-ACCOUNT
+           EXPECT OVERDRAFT-COUNT TO BE 000001
+           EXPECT OD-BANKID TO BE 47112
+           EXPECT OD-ACCOUNTID TO BE 1111111111
+
+           TESTCASE 'A positive balance does not trigger an overdraft'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO OVERDRAFT-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 5000 TO CASALDO
+               PERFORM CLOSE-ACCOUNT
+           EXPECT OVERDRAFT-COUNT TO BE 000000
+
+           TESTCASE 'A credit marked STORNO is reversed'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO REVERSAL-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000CEURSTORNO Ueberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT CASALDO TO BE 00000000.00
+           EXPECT REVERSAL-COUNT TO BE 000001
+
+           TESTCASE 'A debit marked STORNO is added back'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO REVERSAL-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000DEURSTORNO Abhebung "
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT CASALDO TO BE 00060000.00
+           EXPECT REVERSAL-COUNT TO BE 000001
+
+           TESTCASE 'Starting a file resets the end-of-file switch'
+               SET EOF TO TRUE
+               MOVE "N" TO OPENBAL-EOF-SWITCH
+               MOVE SPACE TO READSTATUS
+           EXPECT EOF TO BE FALSE
+
+           TESTCASE 'A matching trailer record passes without a reject'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO REJECT-COUNT
+               MOVE "N" TO RUN-INVALID-SWITCH
+               MOVE 47112 TO CBID
+               MOVE 2 TO BANK-TXN-COUNT
+               MOVE 15000 TO BANK-CONTROL-AMOUNT
+               MOVE "4711200000000020001500000TEURTrailer"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT REJECT-COUNT TO BE 000000
+           EXPECT RUN-INVALID TO BE FALSE
+
+           TESTCASE 'A trailer record count mismatch is rejected'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO REJECT-COUNT
+               MOVE "N" TO RUN-INVALID-SWITCH
+               MOVE 47112 TO CBID
+               MOVE 2 TO BANK-TXN-COUNT
+               MOVE 15000 TO BANK-CONTROL-AMOUNT
+               MOVE "4711200000000090001500000TEURTrailer"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT REJECT-COUNT TO BE 000001
+           EXPECT RUN-INVALID TO BE TRUE
+
+           TESTCASE 'Detail mode writes a per-txn report line'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               SET DETAIL-MODE TO TRUE
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000CEURTestueberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT DESCRIPTION-F TO BE "Txn 1111111111 C:    "
+           EXPECT OUTSALDO-F TO BE "    50000.00 "
+           EXPECT DETAIL-COMMENT-F TO BE "Testueberweisung"
+
+           TESTCASE 'Resetting last-processed clears the check'
+               MOVE 47112 TO LASTBANKID
+               MOVE 9999999999 TO LASTACCOUNTID
+               INITIALIZE LASTPROCESSED
+               MOVE 1 TO BANKID
+               MOVE 1 TO ACCOUNTID
+               PERFORM CHECK-SEQUENCE
+           EXPECT SEQUENCE-ERROR-FOUND TO BE FALSE
+
+           TESTCASE 'A closed bank reappearing later fails sequence'
+               MOVE 200 TO LASTBANKID
+               MOVE 1111111111 TO LASTACCOUNTID
+               MOVE 100 TO BANKID
+               MOVE 1111111111 TO ACCOUNTID
+               PERFORM CHECK-SEQUENCE
+           EXPECT SEQUENCE-ERROR-FOUND TO BE TRUE
+
+           TESTCASE 'A bank total over the threshold raises an alert'
+               INITIALIZE CURRENTBANK CURRENCY-TOTALS
+               MOVE 0 TO ALERT-COUNT
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO CBID
+               MOVE "EUR" TO CT-CODE(1)
+               MOVE 200000.00 TO CT-AMOUNT(1)
+               MOVE 1 TO CURRENCY-COUNT
+               MOVE 1 TO CT-IDX
+               IF FUNCTION ABS(CT-AMOUNT(CT-IDX)) > ALERT-THRESHOLD
+                   PERFORM WRITE-THRESHOLD-ALERT
+               END-IF
+           EXPECT ALERT-COUNT TO BE 000001
+
+           TESTCASE 'A bank under the threshold raises no alert'
+               INITIALIZE CURRENTBANK CURRENCY-TOTALS
+               MOVE 0 TO ALERT-COUNT
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO CBID
+               MOVE "EUR" TO CT-CODE(1)
+               MOVE 500.00 TO CT-AMOUNT(1)
+               MOVE 1 TO CURRENCY-COUNT
+               MOVE 1 TO CT-IDX
+               IF FUNCTION ABS(CT-AMOUNT(CT-IDX)) > ALERT-THRESHOLD
+                   PERFORM WRITE-THRESHOLD-ALERT
+               END-IF
+           EXPECT ALERT-COUNT TO BE 000000
+
+           TESTCASE 'A debit transaction is subtracted, not added'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000DEURTestabhebung  "
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT CASALDO TO BE 00050000.00
+
+           TESTCASE 'A transaction keeps its own currency bucket'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT CURRENCY-TOTALS
+               MOVE 0 TO CURRENCY-COUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE "4711211111111110005000000CUSDTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+               MOVE "4711211111111120003000000CEURTestüberweisung"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT CT-CODE(1) TO BE "USD"
+           EXPECT CT-AMOUNT(1) TO BE 00050000.00
+           EXPECT CT-CODE(2) TO BE "EUR"
+           EXPECT CT-AMOUNT(2) TO BE 00030000.00
+
+           TESTCASE 'Closing an account reports its transaction count'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO CURRENTBANK
+               MOVE 1111111111 TO CURRENTACCOUNT
+               MOVE 10000 TO CASALDO
+               MOVE 3 TO ACCOUNT-TXN-COUNT
+               PERFORM CLOSE-ACCOUNT
+           EXPECT DESCRIPTION-F(1:19) TO BE "Txns for 1111111111"
+           EXPECT OUTSALDO-F TO BE "        3.00 "
+
+           TESTCASE 'A restart-bank trailer still checks totals'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO REJECT-COUNT
+               MOVE "N" TO RUN-INVALID-SWITCH
+               MOVE 47112 TO RESTART-BANKID
+               MOVE 9999999999 TO RESTART-ACCOUNTID
+               SET RESTART-MODE TO TRUE
+               MOVE 47112 TO CBID
+               MOVE 2 TO BANK-TXN-COUNT
+               MOVE 15000 TO BANK-CONTROL-AMOUNT
+               MOVE "4711200000000090001500000TEURTrailer"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT REJECT-COUNT TO BE 000001
+           EXPECT RUN-INVALID TO BE TRUE
+
+           TESTCASE 'A trailer for an already-closed bank skips'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 0 TO REJECT-COUNT
+               MOVE "N" TO RUN-INVALID-SWITCH
+               MOVE 47113 TO RESTART-BANKID
+               MOVE 1111111111 TO RESTART-ACCOUNTID
+               SET RESTART-MODE TO TRUE
+               MOVE 47112 TO CBID
+               MOVE 2 TO BANK-TXN-COUNT
+               MOVE 15000 TO BANK-CONTROL-AMOUNT
+               MOVE "4711200000000090001500000TEURTrailer"
+                   TO TRANSACTION
+               PERFORM PROCESS-TRANSACTION
+           EXPECT SKIPPING-RECORD TO BE TRUE
+           EXPECT REJECT-COUNT TO BE 000000
+
+           TESTCASE 'Writing a checkpoint saves balance/currency'
+               INITIALIZE CURRENTBANK CURRENTACCOUNT
+               MOVE 47112 TO BANKID
+               MOVE 1111111111 TO ACCOUNTID
+               MOVE 3 TO BANK-TXN-COUNT
+               MOVE 15000.00 TO BANK-CONTROL-AMOUNT
+               MOVE 5000.00 TO CASALDO
+               MOVE "USD" TO CACURRENCY
+               PERFORM WRITE-CHECKPOINT
+           EXPECT CKP-BANK-TXN-COUNT TO BE 000003
+           EXPECT CKP-BANK-CONTROL-AMOUNT TO BE 00015000.00
+           EXPECT CKP-CASALDO TO BE 00005000.00
+           EXPECT CKP-CACURRENCY TO BE "USD"
