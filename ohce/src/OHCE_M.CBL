@@ -6,44 +6,143 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LOG-OUT ASSIGN TO "ohce_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-OUT-FILE-STATUS.
+           SELECT LANGUAGE-IN ASSIGN TO "language.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LANGUAGE-IN-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-OUT.
+       01  LOG-OUT-F.
+           05  LO-TIMESTAMP PIC 9(16).
+           05  FILLER PIC X VALUE SPACE.
+           05  LO-INPUT PIC X(80).
+           05  FILLER PIC X VALUE SPACE.
+           05  LO-OUTPUT PIC X(80).
+       FD  LANGUAGE-IN.
+       01  LANGUAGE-IN-F PIC X(02).
        WORKING-STORAGE SECTION.
+       01  LOG-OUT-FILE-STATUS PIC X(02).
+       01  LANGUAGE-IN-FILE-STATUS PIC X(02).
+       01  LANG-CODE PIC X(02) VALUE "ES".
+        88 LangIsSpanish VALUE "ES".
+        88 LangIsEnglish VALUE "EN".
+        88 LangIsGerman  VALUE "DE".
        01  ORIGINAL.
-        05 ORIGINAL-BYTE OCCURS 20 PIC X.
-       01  REVD       PIC X(20).
+        05 ORIGINAL-BYTE OCCURS 80 PIC X.
+       01  REVD       PIC X(80).
        01  PALINDROME PIC 9.
         88 ISPALINDROME VALUE 1.
        01  USERNAME   PIC X(20).
        01  LEN        PIC 99.
-       01  READCHAR   PIC 99.
-       01  WRITECHAR  PIC 99.
        01  CURRENT-DATE-DATA.
         05 DATETIME   PIC 9(16).
         05 CURRENT-OTHER  PIC S9(4).
+       01  CHAR-TABLE.
+        05 CHAR-ENTRY OCCURS 80 TIMES.
+           10 CHAR-START PIC 99.
+           10 CHAR-LEN   PIC 99.
+       01  CHAR-COUNT    PIC 99.
+       01  SCANPOS       PIC 99.
+       01  THISCHARLEN   PIC 9.
+       01  OUTPOS        PIC 99.
+       01  COPYIDX       PIC 99.
+       01  REVIDX        PIC 99.
+       01  PEEKLEN       PIC 99.
+       01  ZWJ-FOUND     PIC X VALUE "N".
+        88 FoundZwj VALUE "J".
+       01  VS-FOUND      PIC X VALUE "N".
+        88 FoundVs VALUE "J".
+       01  NORM-ORIGINAL PIC X(80).
+       01  NORM-REVD     PIC X(80).
+       01  NORMIDX       PIC 99.
+       01  NORMOUT       PIC 99.
+       01  TOTAL-INPUTS      PIC 9(04) VALUE 0.
+       01  TOTAL-PALINDROMES PIC 9(04) VALUE 0.
+       01  LONGEST-WORD      PIC X(80) VALUE SPACE.
+       01  LONGEST-WORD-LEN  PIC 99 VALUE 0.
 
        PROCEDURE DIVISION.
+           OPEN OUTPUT LOG-OUT
+           PERFORM LOAD-LANGUAGE
            ACCEPT USERNAME
            PERFORM DO-GREET.
 
            PERFORM UNTIL 1=2
              ACCEPT ORIGINAL
              IF ORIGINAL IS EQUAL TO "Stop!" THEN
+               PERFORM SHOW-SESSION-SUMMARY
                DISPLAY "Adios " USERNAME
+               CLOSE LOG-OUT
                STOP RUN
              END-IF
 
+             ADD 1 TO TOTAL-INPUTS
              PERFORM DO-REVERSE
+             IF LEN > LONGEST-WORD-LEN
+               MOVE LEN TO LONGEST-WORD-LEN
+               MOVE ORIGINAL TO LONGEST-WORD
+             END-IF
+             IF LEN = LENGTH OF ORIGINAL
+               DISPLAY "Achtung: Eingabe könnte bei "
+                 LENGTH OF ORIGINAL " Zeichen abgeschnitten sein."
+             END-IF
              DISPLAY REVD
+             PERFORM WRITE-LOG-ENTRY
 
              PERFORM DO-PALINDROME
              IF ISPALINDROME THEN
+               ADD 1 TO TOTAL-PALINDROMES
                DISPLAY "¡Bonita palabra!"
 
            END-PERFORM
            .
 
+       SHOW-SESSION-SUMMARY SECTION.
+      *    Zeigt vor der Verabschiedung eine kurze Statistik ueber
+      *    die abgelaufene Sitzung an.
+           DISPLAY "Woerter geprueft: " TOTAL-INPUTS
+             ", Palindrome: " TOTAL-PALINDROMES
+             ", Laengstes Wort: " FUNCTION TRIM(LONGEST-WORD)
+           .
+
+       WRITE-LOG-ENTRY SECTION.
+      *    Protokolliert jede Eingabe/Ausgabe zusammen mit einem
+      *    Zeitstempel in ohce_log.txt.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA
+           MOVE DATETIME TO LO-TIMESTAMP
+           MOVE ORIGINAL TO LO-INPUT
+           MOVE REVD TO LO-OUTPUT
+           WRITE LOG-OUT-F
+           .
+
+       LOAD-LANGUAGE SECTION.
+      *    Erlaubt eine andere Begruessungssprache ueber
+      *    language.txt (ES/EN/DE); Standard bleibt Spanisch.
+           OPEN INPUT LANGUAGE-IN
+           IF LANGUAGE-IN-FILE-STATUS = "00"
+             READ LANGUAGE-IN
+               NOT AT END MOVE LANGUAGE-IN-F TO LANG-CODE
+             END-READ
+             CLOSE LANGUAGE-IN
+           END-IF
+           .
+
        DO-GREET SECTION.
            MOVE FUNCTION CURRENT-DATE to CURRENT-DATE-DATA
+           EVALUATE TRUE
+           WHEN LangIsEnglish
+             PERFORM DO-GREET-ENGLISH
+           WHEN LangIsGerman
+             PERFORM DO-GREET-GERMAN
+           WHEN OTHER
+             PERFORM DO-GREET-SPANISH
+           END-EVALUATE
+           .
+
+       DO-GREET-SPANISH SECTION.
            EVALUATE CURRENT-DATE-DATA(9:2)
            WHEN 06 THROUGH 11
              DISPLAY "¡Buenos días " Function TRIM(USERNAME) "!"
@@ -54,16 +153,125 @@
              DISPLAY "¡Buenas noches " Function TRIM(USERNAME) "!"
            .
 
+       DO-GREET-ENGLISH SECTION.
+           EVALUATE CURRENT-DATE-DATA(9:2)
+           WHEN 06 THROUGH 11
+             DISPLAY "Good morning " Function TRIM(USERNAME) "!"
+           WHEN 12 THROUGH 19
+             DISPLAY "Good afternoon " Function TRIM(USERNAME) "!"
+           WHEN OTHER
+      *      20--05
+             DISPLAY "Good night " Function TRIM(USERNAME) "!"
+           .
+
+       DO-GREET-GERMAN SECTION.
+           EVALUATE CURRENT-DATE-DATA(9:2)
+           WHEN 06 THROUGH 11
+             DISPLAY "Guten Morgen " Function TRIM(USERNAME) "!"
+           WHEN 12 THROUGH 19
+             DISPLAY "Guten Tag " Function TRIM(USERNAME) "!"
+           WHEN OTHER
+      *      20--05
+             DISPLAY "Guten Abend " Function TRIM(USERNAME) "!"
+           .
+
        DO-REVERSE SECTION.
-           INITIALIZE WRITECHAR
+      *    Kehrt ORIGINAL um, wobei mehrbytige UTF-8-Zeichen sowie
+      *    per ZWJ verbundene Emoji-Cluster als eine Einheit
+      *    behandelt und intern nicht verdreht werden.
            INITIALIZE REVD
            PERFORM COUNT-LENGTH
-           PERFORM VARYING READCHAR FROM LEN BY -1 UNTIL READCHAR = 0
-             ADD 1 TO WRITECHAR
-             MOVE ORIGINAL-BYTE(READCHAR) TO REVD(WRITECHAR:1)
+           PERFORM PARSE-CHARACTERS
+           MOVE 1 TO OUTPOS
+           PERFORM VARYING REVIDX FROM CHAR-COUNT BY -1
+                   UNTIL REVIDX = 0
+             MOVE CHAR-START(REVIDX) TO COPYIDX
+             PERFORM VARYING PEEKLEN FROM 1 BY 1
+                     UNTIL PEEKLEN > CHAR-LEN(REVIDX)
+               MOVE ORIGINAL-BYTE(COPYIDX) TO REVD(OUTPOS:1)
+               ADD 1 TO COPYIDX
+               ADD 1 TO OUTPOS
+             END-PERFORM
            END-PERFORM
-           
-       .
+           .
+
+       PARSE-CHARACTERS SECTION.
+      *    Zerlegt ORIGINAL(1:LEN) in CHAR-TABLE-Einheiten, wobei
+      *    jede Einheit ein vollstaendiges UTF-8-Zeichen samt
+      *    angehaengter ZWJ-Ketten und Variationsselektoren ist.
+           INITIALIZE CHAR-COUNT
+           MOVE 1 TO SCANPOS
+           PERFORM UNTIL SCANPOS > LEN
+             ADD 1 TO CHAR-COUNT
+             MOVE SCANPOS TO CHAR-START(CHAR-COUNT)
+             PERFORM DETERMINE-CHAR-LENGTH
+             MOVE THISCHARLEN TO CHAR-LEN(CHAR-COUNT)
+             ADD THISCHARLEN TO SCANPOS
+             PERFORM ABSORB-JOINED-CHARACTERS
+           END-PERFORM
+           .
+
+       DETERMINE-CHAR-LENGTH SECTION.
+      *    Bestimmt anhand des UTF-8-Leitbytes an SCANPOS, wieviele
+      *    Bytes das aktuelle Zeichen belegt.
+           IF ORIGINAL-BYTE(SCANPOS) >= X'F0'
+             MOVE 4 TO THISCHARLEN
+           ELSE IF ORIGINAL-BYTE(SCANPOS) >= X'E0'
+             MOVE 3 TO THISCHARLEN
+           ELSE IF ORIGINAL-BYTE(SCANPOS) >= X'C0'
+             MOVE 2 TO THISCHARLEN
+           ELSE
+             MOVE 1 TO THISCHARLEN
+           END-IF
+           .
+
+       ABSORB-JOINED-CHARACTERS SECTION.
+      *    Haengt an die zuletzt begonnene Einheit weitere Zeichen
+      *    an, solange diese per Zero-Width-Joiner verkettet sind,
+      *    und absorbiert danach einen abschliessenden
+      *    Variationsselektor.
+           PERFORM CHECK-FOR-ZWJ
+           PERFORM UNTIL NOT FoundZwj
+             ADD 3 TO CHAR-LEN(CHAR-COUNT)
+             ADD 3 TO SCANPOS
+             PERFORM DETERMINE-CHAR-LENGTH
+             ADD THISCHARLEN TO CHAR-LEN(CHAR-COUNT)
+             ADD THISCHARLEN TO SCANPOS
+             PERFORM CHECK-FOR-ZWJ
+           END-PERFORM
+           PERFORM CHECK-FOR-VARIATION-SELECTOR
+           IF FoundVs
+             ADD 3 TO CHAR-LEN(CHAR-COUNT)
+             ADD 3 TO SCANPOS
+           END-IF
+           .
+
+       CHECK-FOR-ZWJ SECTION.
+      *    Prueft, ob an SCANPOS ein Zero-Width-Joiner (U+200D)
+      *    beginnt.
+           MOVE "N" TO ZWJ-FOUND
+           IF SCANPOS + 2 <= LEN
+             IF ORIGINAL-BYTE(SCANPOS) = X'E2' AND
+                ORIGINAL-BYTE(SCANPOS + 1) = X'80' AND
+                ORIGINAL-BYTE(SCANPOS + 2) = X'8D'
+               SET FoundZwj TO TRUE
+             END-IF
+           END-IF
+           .
+
+       CHECK-FOR-VARIATION-SELECTOR SECTION.
+      *    Prueft, ob an SCANPOS ein Variationsselektor (U+FE0E
+      *    oder U+FE0F) beginnt.
+           MOVE "N" TO VS-FOUND
+           IF SCANPOS + 2 <= LEN
+             IF ORIGINAL-BYTE(SCANPOS) = X'EF' AND
+                ORIGINAL-BYTE(SCANPOS + 1) = X'B8' AND
+                (ORIGINAL-BYTE(SCANPOS + 2) = X'8F' OR
+                 ORIGINAL-BYTE(SCANPOS + 2) = X'8E')
+               SET FoundVs TO TRUE
+             END-IF
+           END-IF
+           .
 
        COUNT-LENGTH SECTION.
       *    Courtesy of https://stackoverflow.com/a/24778914 🤷‍♂️.
@@ -80,8 +288,40 @@
            .
 
        DO-PALINDROME SECTION.
+      *    Vergleicht ORIGINAL und REVD ohne Ruecksicht auf
+      *    Gross-/Kleinschreibung und Leerzeichen.
            INITIALIZE PALINDROME
-           IF REVD IS EQUAL TO ORIGINAL THEN
+           PERFORM NORMALIZE-ORIGINAL
+           PERFORM NORMALIZE-REVD
+           IF NORM-REVD IS EQUAL TO NORM-ORIGINAL THEN
              SET ISPALINDROME TO TRUE
            END-IF
-       .
\ No newline at end of file
+       .
+
+       NORMALIZE-ORIGINAL SECTION.
+      *    Baut NORM-ORIGINAL aus ORIGINAL ohne Leerzeichen und in
+      *    Grossbuchstaben auf.
+           INITIALIZE NORM-ORIGINAL
+           MOVE 0 TO NORMOUT
+           PERFORM VARYING NORMIDX FROM 1 BY 1 UNTIL NORMIDX > LEN
+             IF ORIGINAL-BYTE(NORMIDX) NOT = SPACE
+               ADD 1 TO NORMOUT
+               MOVE FUNCTION UPPER-CASE(ORIGINAL-BYTE(NORMIDX))
+                 TO NORM-ORIGINAL(NORMOUT:1)
+             END-IF
+           END-PERFORM
+           .
+
+       NORMALIZE-REVD SECTION.
+      *    Baut NORM-REVD aus REVD ohne Leerzeichen und in
+      *    Grossbuchstaben auf.
+           INITIALIZE NORM-REVD
+           MOVE 0 TO NORMOUT
+           PERFORM VARYING NORMIDX FROM 1 BY 1 UNTIL NORMIDX > LEN
+             IF REVD(NORMIDX:1) NOT = SPACE
+               ADD 1 TO NORMOUT
+               MOVE FUNCTION UPPER-CASE(REVD(NORMIDX:1))
+                 TO NORM-REVD(NORMOUT:1)
+             END-IF
+           END-PERFORM
+           .
