@@ -36,4 +36,64 @@
            MOVE 'ABAB' TO ORIGINAL
            PERFORM DO-REVERSE
            PERFORM DO-PALINDROME
-           EXPECT ISPALINDROME TO BE FALSE
\ No newline at end of file
+           EXPECT ISPALINDROME TO BE FALSE
+
+           TESTCASE 'Reversing keeps a plain accented character intact'
+           MOVE 'Amélie' TO ORIGINAL
+           PERFORM DO-REVERSE
+           EXPECT REVD TO BE "eilémA"
+
+           TESTCASE 'Log entry captures the input and output pair'
+           MOVE 'ABCDE' TO ORIGINAL
+           PERFORM DO-REVERSE
+           PERFORM WRITE-LOG-ENTRY
+           EXPECT LO-INPUT TO BE "ABCDE"
+           EXPECT LO-OUTPUT TO BE "EDCBA"
+
+           TESTCASE 'Language defaults to Spanish'
+           EXPECT LangIsSpanish TO BE TRUE
+
+           TESTCASE 'English greeting is used when configured'
+           MOVE "EN" TO LANG-CODE
+           EXPECT LangIsEnglish TO BE TRUE
+
+           TESTCASE 'German greeting is used when configured'
+           MOVE "DE" TO LANG-CODE
+           EXPECT LangIsGerman TO BE TRUE
+
+           TESTCASE 'Palindrome check ignores case'
+           MOVE 'AbBa' TO ORIGINAL
+           PERFORM DO-REVERSE
+           PERFORM DO-PALINDROME
+           EXPECT ISPALINDROME TO BE TRUE
+
+           TESTCASE 'Palindrome check ignores whitespace differences'
+           MOVE 'A B BA' TO ORIGINAL
+           PERFORM DO-REVERSE
+           PERFORM DO-PALINDROME
+           EXPECT ISPALINDROME TO BE TRUE
+
+           TESTCASE 'Session summary counts inputs and palindromes'
+           MOVE 2 TO TOTAL-INPUTS
+           MOVE 1 TO TOTAL-PALINDROMES
+           PERFORM SHOW-SESSION-SUMMARY
+           EXPECT TOTAL-INPUTS TO BE 2
+           EXPECT TOTAL-PALINDROMES TO BE 1
+
+           TESTCASE 'Longest word seen is tracked across inputs'
+           MOVE 3 TO LONGEST-WORD-LEN
+           MOVE 'ABC' TO LONGEST-WORD
+           MOVE 'LONGERWORD' TO ORIGINAL
+           PERFORM DO-REVERSE
+           IF LEN > LONGEST-WORD-LEN
+             MOVE LEN TO LONGEST-WORD-LEN
+             MOVE ORIGINAL TO LONGEST-WORD
+           END-IF
+           EXPECT LONGEST-WORD-LEN TO BE 10
+           EXPECT LONGEST-WORD TO BE "LONGERWORD"
+
+           TESTCASE 'Reversing handles input past the old 20-char limit'
+           MOVE 'ABCDEFGHIJKLMNOPQRSTUVWXY' TO ORIGINAL
+           PERFORM DO-REVERSE
+           EXPECT LEN TO BE 25
+           EXPECT REVD TO BE "YXWVUTSRQPONMLKJIHGFEDCBA"
\ No newline at end of file
