@@ -64,6 +64,232 @@
            EXPECT ANZAHL(09) TO BE 1
            EXPECT ANZAHL(08) TO BE 0
 
+           TESTCASE 'Drilling im Histogramm'
+               MOVE 09 TO WERT(1)
+               MOVE 09 TO WERT(2)
+               MOVE 09 TO WERT(3)
+               MOVE 10 TO WERT(4)
+               MOVE 11 TO WERT(5)
+               PERFORM Bastel-Histogramm
+           EXPECT A-WERT TO BE 09
+           EXPECT HoechsterDrilling TO BE TRUE
+
+           TESTCASE 'Vierling schlägt Drilling im Histogramm'
+               MOVE 09 TO WERT(1)
+               MOVE 09 TO WERT(2)
+               MOVE 09 TO WERT(3)
+               MOVE 09 TO WERT(4)
+               MOVE 11 TO WERT(5)
+               PERFORM Bastel-Histogramm
+           EXPECT A-WERT TO BE 09
+           EXPECT HoechsterVierling TO BE TRUE
+
+           TESTCASE 'Flush wird erkannt'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "PIK   10" TO KARTE(2)
+               MOVE "PIK   11" TO KARTE(3)
+               MOVE "PIK   02" TO KARTE(4)
+               MOVE "PIK   14" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsterFlush TO BE TRUE
+           EXPECT A-WERT TO BE 14
+
+           TESTCASE 'Straße wird erkannt'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "HERZ  10" TO KARTE(2)
+               MOVE "KREUZ 11" TO KARTE(3)
+               MOVE "PIK   12" TO KARTE(4)
+               MOVE "HERZ  13" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasse TO BE TRUE
+           EXPECT A-WERT TO BE 13
+
+           TESTCASE 'Keine Straße bei Lücke im Wertebereich'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "HERZ  09" TO KARTE(2)
+               MOVE "KREUZ 11" TO KARTE(3)
+               MOVE "PIK   12" TO KARTE(4)
+               MOVE "HERZ  13" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasse TO BE FALSE
+
+           TESTCASE 'Höherer Rang gewinnt den Vergleich'
+               MOVE 2 TO SPIELER-ANZAHL
+               MOVE 2 TO SPIELER-RANK(1)
+               MOVE 09 TO SPIELER-WERT(1)
+               MOVE 3 TO SPIELER-RANK(2)
+               MOVE 05 TO SPIELER-WERT(2)
+               PERFORM Vergleiche-Haende
+           EXPECT GEWINNER-INDEX TO BE 2
+
+           TESTCASE 'Bei gleichem Rang entscheidet der höhere Wert'
+               MOVE 3 TO SPIELER-ANZAHL
+               MOVE 3 TO SPIELER-RANK(1)
+               MOVE 09 TO SPIELER-WERT(1)
+               MOVE 3 TO SPIELER-RANK(2)
+               MOVE 12 TO SPIELER-WERT(2)
+               MOVE 2 TO SPIELER-RANK(3)
+               MOVE 14 TO SPIELER-WERT(3)
+               PERFORM Vergleiche-Haende
+           EXPECT GEWINNER-INDEX TO BE 2
+
+           TESTCASE 'Der erste Spieler gewinnt bei Gleichstand'
+               MOVE 2 TO SPIELER-ANZAHL
+               MOVE 2 TO SPIELER-RANK(1)
+               MOVE 09 TO SPIELER-WERT(1)
+               MOVE 2 TO SPIELER-RANK(2)
+               MOVE 09 TO SPIELER-WERT(2)
+               PERFORM Vergleiche-Haende
+           EXPECT GEWINNER-INDEX TO BE 1
+
+           TESTCASE 'Drilling entsteht aus eigenen Karten und Board'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "HERZ  02" TO KARTE(2)
+               MOVE "KREUZ 09" TO KARTE(3)
+               MOVE "KARO  09" TO KARTE(4)
+               MOVE "PIK   05" TO KARTE(5)
+               MOVE "HERZ  06" TO KARTE(6)
+               MOVE "KREUZ 07" TO KARTE(7)
+               PERFORM Bastel-Histogramm
+           EXPECT A-WERT TO BE 09
+           EXPECT HoechsterDrilling TO BE TRUE
+
+           TESTCASE 'Flush über eigene Karten und Board erkannt'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "HERZ  02" TO KARTE(2)
+               MOVE "PIK   10" TO KARTE(3)
+               MOVE "PIK   11" TO KARTE(4)
+               MOVE "PIK   14" TO KARTE(5)
+               MOVE "PIK   03" TO KARTE(6)
+               MOVE "HERZ  07" TO KARTE(7)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsterFlush TO BE TRUE
+           EXPECT A-WERT TO BE 14
+
+           TESTCASE 'Straße über eigene Karten und Board erkannt'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "HERZ  02" TO KARTE(2)
+               MOVE "KREUZ 10" TO KARTE(3)
+               MOVE "PIK   11" TO KARTE(4)
+               MOVE "KARO  12" TO KARTE(5)
+               MOVE "HERZ  13" TO KARTE(6)
+               MOVE "PIK   03" TO KARTE(7)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasse TO BE TRUE
+           EXPECT A-WERT TO BE 13
+
+           TESTCASE 'Bildkarte J wird als Wert 11 erkannt'
+               MOVE "PIK  " TO FARBE(1)
+               MOVE "J" TO WERT-TEXT(1)
+               PERFORM Hand-Auswerten
+           EXPECT A-WERT TO BE 11
+           EXPECT HoechsteKarte TO BE TRUE
+
+           TESTCASE 'Bildkarte A schlägt Bildkarte K'
+               MOVE "PIK  " TO FARBE(1)
+               MOVE "K" TO WERT-TEXT(1)
+               MOVE "HERZ " TO FARBE(2)
+               MOVE "A" TO WERT-TEXT(2)
+               PERFORM Hand-Auswerten
+           EXPECT A-WERT TO BE 14
+           EXPECT HoechsteKarte TO BE TRUE
+
+           TESTCASE 'Paar aus Bildkarte Q und numerischem Wert 12'
+               MOVE "PIK  " TO FARBE(1)
+               MOVE "Q" TO WERT-TEXT(1)
+               MOVE 12 TO WERT(2)
+               PERFORM Hand-Auswerten
+           EXPECT AUSGABE TO BE "Höchstes Pärchen: 12"
+
+           TESTCASE 'Historieneintrag übernimmt Rang und Wert'
+               MOVE 3 TO VERGLEICH-INDEX
+               MOVE 5 TO HAND-RANK
+               MOVE 14 TO A-WERT
+               SET HoechsterFlush TO TRUE
+               PERFORM Schreibe-Historie
+           EXPECT HO-SPIELER TO BE 3
+           EXPECT HO-RANK TO BE 5
+           EXPECT HO-WERT TO BE 14
+           EXPECT HO-KOMMENTAR TO BE "Flush:"
+
+           TESTCASE 'Doppelt vergebene Karte wird abgelehnt'
+               MOVE "PIK   10" TO KARTE(1)
+               MOVE "PIK   10" TO KARTE(2)
+               PERFORM Hand-Auswerten
+           EXPECT UngueltigeHand TO BE TRUE
+
+           TESTCASE 'Wert außerhalb des Bereichs wird abgelehnt'
+               MOVE "PIK   99" TO KARTE(1)
+               PERFORM Hand-Auswerten
+           EXPECT UngueltigeHand TO BE TRUE
+
+           TESTCASE 'Gültige Karten werden nicht abgelehnt'
+               MOVE "PIK   10" TO KARTE(1)
+               MOVE "HERZ  11" TO KARTE(2)
+               PERFORM Hand-Auswerten
+           EXPECT UngueltigeHand TO BE FALSE
+           EXPECT A-WERT TO BE 11
+
+           TESTCASE 'Strukturausgabe liefert Rang und Wert numerisch'
+               MOVE 6 TO HAND-RANK
+               MOVE 09 TO A-WERT
+               PERFORM Baue-Strukturausgabe
+           EXPECT SA-RANK TO BE 6
+           EXPECT SA-WERT TO BE 09
+
+           TESTCASE 'Zwei Paare schlagen ein einzelnes Pärchen'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "HERZ  09" TO KARTE(2)
+               MOVE "KREUZ 11" TO KARTE(3)
+               MOVE "KARO  11" TO KARTE(4)
+               MOVE "PIK   03" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteZweiPaare TO BE TRUE
+           EXPECT A-WERT TO BE 11
+
+           TESTCASE 'Straßenflush wird erkannt'
+               MOVE "PIK   09" TO KARTE(1)
+               MOVE "PIK   10" TO KARTE(2)
+               MOVE "PIK   11" TO KARTE(3)
+               MOVE "PIK   12" TO KARTE(4)
+               MOVE "PIK   13" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasseFlush TO BE TRUE
+           EXPECT A-WERT TO BE 13
+
+           TESTCASE 'Reiner Flush ohne Straße bleibt Flush'
+               MOVE "PIK   02" TO KARTE(1)
+               MOVE "PIK   05" TO KARTE(2)
+               MOVE "PIK   09" TO KARTE(3)
+               MOVE "PIK   12" TO KARTE(4)
+               MOVE "PIK   14" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsterFlush TO BE TRUE
+           EXPECT HoechsteStrasseFlush TO BE FALSE
+           EXPECT A-WERT TO BE 14
+
+           TESTCASE 'Ungültige Hand setzt Rang und Wert zurück'
+               MOVE 6 TO HAND-RANK
+               MOVE 9 TO A-WERT
+               MOVE "PIK   10" TO KARTE(1)
+               MOVE "PIK   10" TO KARTE(2)
+               PERFORM Hand-Auswerten
+           EXPECT HAND-RANK TO BE 0
+           EXPECT A-WERT TO BE 0
+
+           TESTCASE 'Histogramm wird zwischen Spielern zurückgesetzt'
+               MOVE 11 TO WERT(1)
+               MOVE 11 TO WERT(2)
+               MOVE 11 TO WERT(3)
+               PERFORM Bastel-Histogramm
+               INITIALIZE HAND
+               INITIALIZE AUSGABE
+               MOVE 05 TO WERT(1)
+               PERFORM Bastel-Histogramm
+           EXPECT ANZAHL(11) TO BE 0
+           EXPECT HoechsterDrilling TO BE FALSE
+           EXPECT HoechsteKarte TO BE TRUE
+
            TESTCASE 'Unterschiedliche Karten im Histogramm'
                MOVE 02 TO WERT(1)
                MOVE 10 TO WERT(2)
@@ -73,3 +299,34 @@
                PERFORM Bastel-Histogramm
            EXPECT A-WERT TO BE 14
            EXPECT HoechsteKarte TO BE TRUE
+
+           TESTCASE 'Rad (Ass bis Fünf) wird als Straße erkannt'
+               MOVE "PIK   14" TO KARTE(1)
+               MOVE "HERZ  02" TO KARTE(2)
+               MOVE "KREUZ 03" TO KARTE(3)
+               MOVE "KARO  04" TO KARTE(4)
+               MOVE "PIK   05" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasse TO BE TRUE
+           EXPECT A-WERT TO BE 05
+
+           TESTCASE 'Farbrad (Ass bis Fünf) wird erkannt'
+               MOVE "PIK   14" TO KARTE(1)
+               MOVE "PIK   02" TO KARTE(2)
+               MOVE "PIK   03" TO KARTE(3)
+               MOVE "PIK   04" TO KARTE(4)
+               MOVE "PIK   05" TO KARTE(5)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasseFlush TO BE TRUE
+           EXPECT A-WERT TO BE 05
+
+           TESTCASE 'Eine höhere Straße schlägt das Rad'
+               MOVE "PIK   14" TO KARTE(1)
+               MOVE "HERZ  03" TO KARTE(2)
+               MOVE "KREUZ 04" TO KARTE(3)
+               MOVE "KARO  05" TO KARTE(4)
+               MOVE "PIK   06" TO KARTE(5)
+               MOVE "HERZ  07" TO KARTE(6)
+               PERFORM Bastel-Histogramm
+           EXPECT HoechsteStrasse TO BE TRUE
+           EXPECT A-WERT TO BE 07
