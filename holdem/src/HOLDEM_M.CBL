@@ -6,55 +6,226 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT HISTORY-OUT ASSIGN TO "history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-OUT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-OUT.
+       01  HISTORY-OUT-F.
+           05  HO-TIMESTAMP  PIC 9(16).
+           05  FILLER        PIC X VALUE SPACE.
+           05  HO-SPIELER    PIC 9.
+           05  FILLER        PIC X VALUE SPACE.
+           05  HO-RANK       PIC 9(02).
+           05  FILLER        PIC X VALUE SPACE.
+           05  HO-WERT       PIC 99.
+           05  FILLER        PIC X VALUE SPACE.
+           05  HO-KOMMENTAR  PIC X(20).
        WORKING-STORAGE SECTION.
+       01  HISTORY-OUT-FILE-STATUS PIC X(02).
+       01  CURRENT-DATE-DATA.
+        05 DATETIME   PIC 9(16).
        01  HAND.
       *    KREUZ 10, HERZ  KÖNIG
-         05  KARTE OCCURS 5. 
+      *    KARTE(1..2) = eigene Karten, KARTE(3..7) = Board
+         05  KARTE OCCURS 7.
            07  FARBE PIC X(5).
            07  FILLER PIC X.
            07  WERT PIC 99.
+           07  WERT-TEXT REDEFINES WERT PIC X(02).
        01  AUSGABE.
          05  KOMMENTAR PIC X(20).
            88  HoechstesPaerchen VALUE "Höchstes Pärchen:".
            88  LeereHand VALUE "Leere Hand!".
            88  HoechsteKarte VALUE "Höchste Karte:".
+           88  HoechsteZweiPaare VALUE "Zwei Paare:".
+           88  HoechsterDrilling VALUE "Höchster Drilling:".
+           88  HoechsterVierling VALUE "Höchster Vierling:".
+           88  HoechsteStrasse VALUE "Straße:".
+           88  HoechsterFlush VALUE "Flush:".
+           88  HoechsteStrasseFlush VALUE "Farbstraße:".
+           88  UngueltigeHand VALUE "Ungültige Hand!".
          05  A-WERT PIC 99.
+       01  STRUKTUR-AUSGABE.
+         05  SA-RANK PIC 9(02).
+         05  FILLER  PIC X VALUE SPACE.
+         05  SA-WERT PIC 99.
        01  HISTOGRAMM.
          05  ANZAHL OCCURS 14 PIC 9.
+       01  HISTOGRAMM-FARBE.
+         05  ANZAHL-FARBE OCCURS 14 PIC 9.
+       01  HISTOGRAMM-INDEX PIC 99.
        01  KARTENINDEX PIC 9.
+       01  KARTEN-VERGLEICH-INDEX PIC 9.
+       01  HAND-RANK PIC 9(2) VALUE 0.
+      *    1=Karte 2=Pärchen 3=Zwei Paare 4=Drilling 5=Straße
+      *    6=Flush 7=Vierling 8=Farbstraße
+       01  KARTEN-GEZAEHLT PIC 9 VALUE 0.
+       01  PAAR-COUNT PIC 9 VALUE 0.
+       01  FARBEN-TABELLE.
+         05  FARBEN-EINTRAG OCCURS 4 TIMES.
+           10  FARBEN-CODE   PIC X(5) VALUE SPACE.
+           10  FARBEN-ANZAHL PIC 9    VALUE 0.
+       01  FARBEN-COUNT PIC 9 VALUE 0.
+       01  FARBEN-IDX   PIC 9.
+       01  FARBE-GEFUNDEN-SWITCH PIC X VALUE "N".
+         88  FarbeGefunden VALUE "J".
+       01  FLUSH-GEFUNDEN-SWITCH PIC X VALUE "N".
+         88  FlushGefunden VALUE "J".
+       01  FLUSH-FARBE PIC X(5) VALUE SPACE.
+       01  FLUSH-WERT  PIC 99 VALUE 0.
+       01  STRASSE-MOEGLICH-SWITCH PIC X VALUE "N".
+         88  StrasseMoeglich VALUE "J".
+       01  STRASSE-INDEX PIC 99.
+       01  FENSTER-START PIC 99.
+       01  STRASSE-BESTE-WERT   PIC 99 VALUE 0.
+       01  STRASSE-FARBE-BESTE-WERT PIC 99 VALUE 0.
+       01  SPIELER-ANZAHL PIC 9 VALUE 0.
+       01  SPIELER-TABELLE.
+         05  SPIELER-ERGEBNIS OCCURS 4 TIMES.
+           10  SPIELER-RANK PIC 9(2) VALUE 0.
+           10  SPIELER-WERT PIC 99 VALUE 0.
+       01  GEWINNER-INDEX PIC 9 VALUE 0.
+       01  VERGLEICH-INDEX PIC 9.
 
        PROCEDURE DIVISION.
-           
-           ACCEPT Hand
-           PERFORM Hand-Auswerten
 
-           DISPLAY AUSGABE
+           OPEN EXTEND HISTORY-OUT
+           IF HISTORY-OUT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-OUT
+           END-IF
+           PERFORM UNTIL SPIELER-ANZAHL > 0 AND SPIELER-ANZAHL <= 4
+               ACCEPT SPIELER-ANZAHL
+               IF SPIELER-ANZAHL = 0 OR SPIELER-ANZAHL > 4
+                   DISPLAY "Bitte 1 bis 4 Spieler angeben."
+               END-IF
+           END-PERFORM
+           PERFORM VARYING VERGLEICH-INDEX FROM 1 BY 1
+               UNTIL VERGLEICH-INDEX > SPIELER-ANZAHL
+               ACCEPT HAND
+               PERFORM Hand-Auswerten
+               DISPLAY AUSGABE
+               PERFORM Baue-Strukturausgabe
+               DISPLAY STRUKTUR-AUSGABE
+               MOVE HAND-RANK TO SPIELER-RANK(VERGLEICH-INDEX)
+               MOVE A-WERT TO SPIELER-WERT(VERGLEICH-INDEX)
+               PERFORM Schreibe-Historie
+           END-PERFORM
+
+           PERFORM Vergleiche-Haende
+           DISPLAY "Gewinner: Spieler " GEWINNER-INDEX
+           CLOSE HISTORY-OUT
            STOP RUN.
 
        Hand-Auswerten Section.
            IF HAND = SPACE THEN
                SET LeereHand TO TRUE
            ELSE
-               PERFORM Bastel-Histogramm
+               PERFORM Konvertiere-Kartenwerte
+               PERFORM Pruefe-Kartengueltigkeit
+               IF NOT UngueltigeHand
+                   PERFORM Bastel-Histogramm
+               ELSE
+                   MOVE 0 TO HAND-RANK
+                   MOVE 0 TO A-WERT
+               END-IF
            END-IF
            .
 
+       Pruefe-Kartengueltigkeit Section.
+      *    Weist Karten mit unzulässigem Wert oder doppelt vergebene
+      *    Karten (gleiche Farbe und gleicher Wert) zurück.
+           PERFORM VARYING KARTENINDEX FROM 1 BY 1
+               UNTIL KARTENINDEX > 7
+               IF WERT(KARTENINDEX) > 0
+                 IF WERT(KARTENINDEX) < 2 OR WERT(KARTENINDEX) > 14
+                     SET UngueltigeHand TO TRUE
+                 END-IF
+                 PERFORM VARYING KARTEN-VERGLEICH-INDEX FROM 1 BY 1
+                     UNTIL KARTEN-VERGLEICH-INDEX > 7
+                     IF KARTEN-VERGLEICH-INDEX NOT = KARTENINDEX
+                        AND WERT(KARTEN-VERGLEICH-INDEX) =
+                            WERT(KARTENINDEX)
+                        AND FARBE(KARTEN-VERGLEICH-INDEX) =
+                            FARBE(KARTENINDEX)
+                         SET UngueltigeHand TO TRUE
+                     END-IF
+                 END-PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       Konvertiere-Kartenwerte Section.
+      *    Erlaubt Bildkarten (J/Q/K/A) statt nur numerischer Werte.
+           PERFORM VARYING KARTENINDEX FROM 1 BY 1
+               UNTIL KARTENINDEX > 7
+               EVALUATE FUNCTION TRIM(WERT-TEXT(KARTENINDEX))
+                   WHEN "J" MOVE 11 TO WERT(KARTENINDEX)
+                   WHEN "Q" MOVE 12 TO WERT(KARTENINDEX)
+                   WHEN "K" MOVE 13 TO WERT(KARTENINDEX)
+                   WHEN "A" MOVE 14 TO WERT(KARTENINDEX)
+                   WHEN OTHER CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           .
+
        Bastel-Histogramm Section.
            SET HoechsteKarte TO TRUE
+           MOVE 1 TO HAND-RANK
+           MOVE 0 TO KARTEN-GEZAEHLT
+           MOVE 0 TO FARBEN-COUNT
+           MOVE 0 TO PAAR-COUNT
+           PERFORM VARYING HISTOGRAMM-INDEX FROM 1 BY 1
+               UNTIL HISTOGRAMM-INDEX > 14
+               MOVE 0 TO ANZAHL(HISTOGRAMM-INDEX)
+           END-PERFORM
            PERFORM VARYING KARTENINDEX FROM 1
-               UNTIL KARTENINDEX > 5
+               UNTIL KARTENINDEX > 7
                IF WERT(KARTENINDEX) > 0
                  ADD 1 TO ANZAHL(WERT(KARTENINDEX))
+                 ADD 1 TO KARTEN-GEZAEHLT
+                 IF FARBE(KARTENINDEX) NOT = SPACE
+                     PERFORM Zaehle-Farbe
+                 END-IF
+
                  IF ANZAHL(WERT(KARTENINDEX)) = 2
-                   IF NOT HoechstesPaerchen 
-                      OR WERT(KARTENINDEX) > A-WERT
-                   THEN
+                   ADD 1 TO PAAR-COUNT
+                   IF PAAR-COUNT >= 2
+                     IF HAND-RANK < 3
+                       SET HoechsteZweiPaare TO TRUE
+                       MOVE 3 TO HAND-RANK
+                     END-IF
+                     IF HAND-RANK = 3 AND WERT(KARTENINDEX) > A-WERT
+                       MOVE WERT(KARTENINDEX) TO A-WERT
+                     END-IF
+                   ELSE
+                     IF HAND-RANK < 2
+                        OR (HAND-RANK = 2 AND
+                            WERT(KARTENINDEX) > A-WERT)
                        MOVE WERT(KARTENINDEX) TO A-WERT
+                       SET HoechstesPaerchen TO TRUE
+                       MOVE 2 TO HAND-RANK
+                     END-IF
                    END-IF
-                   SET HoechstesPaerchen TO TRUE
                  END-IF
-                 IF NOT HoechstesPaerchen
+                 IF ANZAHL(WERT(KARTENINDEX)) = 3
+                   IF HAND-RANK < 4
+                      OR (HAND-RANK = 4 AND WERT(KARTENINDEX) > A-WERT)
+                     MOVE WERT(KARTENINDEX) TO A-WERT
+                     SET HoechsterDrilling TO TRUE
+                     MOVE 4 TO HAND-RANK
+                   END-IF
+                 END-IF
+                 IF ANZAHL(WERT(KARTENINDEX)) = 4
+                   IF HAND-RANK < 7
+                      OR (HAND-RANK = 7 AND WERT(KARTENINDEX) > A-WERT)
+                     MOVE WERT(KARTENINDEX) TO A-WERT
+                     SET HoechsterVierling TO TRUE
+                     MOVE 7 TO HAND-RANK
+                   END-IF
+                 END-IF
+                 IF HAND-RANK = 1
                    IF WERT(KARTENINDEX) > A-WERT
                        MOVE WERT(KARTENINDEX) TO A-WERT
                    END-IF
@@ -62,9 +233,175 @@
                END-IF
            END-PERFORM
 
+           PERFORM Pruefe-Flush-Und-Strasse
+
+           .
+
+       Zaehle-Farbe Section.
+           MOVE "N" TO FARBE-GEFUNDEN-SWITCH
+           PERFORM VARYING FARBEN-IDX FROM 1 BY 1
+               UNTIL FARBEN-IDX > FARBEN-COUNT OR FarbeGefunden
+               IF FARBEN-CODE(FARBEN-IDX) = FARBE(KARTENINDEX)
+                   ADD 1 TO FARBEN-ANZAHL(FARBEN-IDX)
+                   MOVE "J" TO FARBE-GEFUNDEN-SWITCH
+               END-IF
+           END-PERFORM
+
+           IF NOT FarbeGefunden
+               ADD 1 TO FARBEN-COUNT
+               MOVE FARBE(KARTENINDEX) TO FARBEN-CODE(FARBEN-COUNT)
+               MOVE 1 TO FARBEN-ANZAHL(FARBEN-COUNT)
+           END-IF
+
+           .
+
+       Pruefe-Flush-Und-Strasse Section.
+           IF KARTEN-GEZAEHLT >= 5
+             MOVE "N" TO FLUSH-GEFUNDEN-SWITCH
+             PERFORM VARYING FARBEN-IDX FROM 1 BY 1
+                 UNTIL FARBEN-IDX > FARBEN-COUNT
+                 IF FARBEN-ANZAHL(FARBEN-IDX) >= 5
+                     MOVE FARBEN-CODE(FARBEN-IDX) TO FLUSH-FARBE
+                     MOVE "J" TO FLUSH-GEFUNDEN-SWITCH
+                 END-IF
+             END-PERFORM
+
+             IF FlushGefunden
+               MOVE 0 TO FLUSH-WERT
+               PERFORM VARYING KARTENINDEX FROM 1 BY 1
+                   UNTIL KARTENINDEX > 7
+                   IF FARBE(KARTENINDEX) = FLUSH-FARBE
+                      AND WERT(KARTENINDEX) > FLUSH-WERT
+                       MOVE WERT(KARTENINDEX) TO FLUSH-WERT
+                   END-IF
+               END-PERFORM
+               IF HAND-RANK < 6
+                   MOVE FLUSH-WERT TO A-WERT
+                   SET HoechsterFlush TO TRUE
+                   MOVE 6 TO HAND-RANK
+               END-IF
+               PERFORM Pruefe-Strassenflush
+             END-IF
+
+      *      Ass zählt in einer Straße auch als niedrigste Karte
+      *      (Rad/Wheel A-2-3-4-5); dazu wird es zusätzlich auf den
+      *      Platz vor der 2 gespiegelt, bevor das Fenster sucht.
+             IF ANZAHL(14) > 0
+                 MOVE 1 TO ANZAHL(1)
+             END-IF
+
+             MOVE 0 TO STRASSE-BESTE-WERT
+             PERFORM VARYING FENSTER-START FROM 10 BY -1
+                 UNTIL FENSTER-START < 1
+                    OR STRASSE-BESTE-WERT NOT = 0
+                 SET StrasseMoeglich TO TRUE
+                 PERFORM VARYING STRASSE-INDEX FROM FENSTER-START
+                         BY 1
+                     UNTIL STRASSE-INDEX > FENSTER-START + 4
+                     IF ANZAHL(STRASSE-INDEX) = 0
+                         MOVE "N" TO STRASSE-MOEGLICH-SWITCH
+                     END-IF
+                 END-PERFORM
+                 IF StrasseMoeglich
+                     COMPUTE STRASSE-BESTE-WERT =
+                         FENSTER-START + 4
+                 END-IF
+             END-PERFORM
+
+             IF STRASSE-BESTE-WERT NOT = 0
+               IF HAND-RANK < 5
+                   MOVE STRASSE-BESTE-WERT TO A-WERT
+                   SET HoechsteStrasse TO TRUE
+                   MOVE 5 TO HAND-RANK
+               END-IF
+             END-IF
+           END-IF
+
+           .
+
+       Pruefe-Strassenflush Section.
+      *    Sucht einen 5er-Lauf ausschließlich unter den Karten der
+      *    Flush-Farbe (FLUSH-FARBE), analog zur Strasse-Suche oben.
+           PERFORM VARYING HISTOGRAMM-INDEX FROM 1 BY 1
+               UNTIL HISTOGRAMM-INDEX > 14
+               MOVE 0 TO ANZAHL-FARBE(HISTOGRAMM-INDEX)
+           END-PERFORM
+           PERFORM VARYING KARTENINDEX FROM 1 BY 1
+               UNTIL KARTENINDEX > 7
+               IF WERT(KARTENINDEX) > 0
+                  AND FARBE(KARTENINDEX) = FLUSH-FARBE
+                   ADD 1 TO ANZAHL-FARBE(WERT(KARTENINDEX))
+               END-IF
+           END-PERFORM
+
+      *    Ass zählt auch hier zusätzlich als niedrigste Karte der
+      *    Flush-Farbe, damit ein Farbrad (A-2-3-4-5 in einer Farbe)
+      *    als Farbstraße erkannt wird.
+           IF ANZAHL-FARBE(14) > 0
+               MOVE 1 TO ANZAHL-FARBE(1)
+           END-IF
+
+           MOVE 0 TO STRASSE-FARBE-BESTE-WERT
+           PERFORM VARYING FENSTER-START FROM 10 BY -1
+               UNTIL FENSTER-START < 1
+                  OR STRASSE-FARBE-BESTE-WERT NOT = 0
+               SET StrasseMoeglich TO TRUE
+               PERFORM VARYING STRASSE-INDEX FROM FENSTER-START
+                       BY 1
+                   UNTIL STRASSE-INDEX > FENSTER-START + 4
+                   IF ANZAHL-FARBE(STRASSE-INDEX) = 0
+                       MOVE "N" TO STRASSE-MOEGLICH-SWITCH
+                   END-IF
+               END-PERFORM
+               IF StrasseMoeglich
+                   COMPUTE STRASSE-FARBE-BESTE-WERT =
+                       FENSTER-START + 4
+               END-IF
+           END-PERFORM
+
+           IF STRASSE-FARBE-BESTE-WERT NOT = 0
+             IF HAND-RANK < 8
+                 MOVE STRASSE-FARBE-BESTE-WERT TO A-WERT
+                 SET HoechsteStrasseFlush TO TRUE
+                 MOVE 8 TO HAND-RANK
+             END-IF
+           END-IF
            .
 
-       
+       Vergleiche-Haende Section.
+           MOVE 1 TO GEWINNER-INDEX
+           PERFORM VARYING VERGLEICH-INDEX FROM 2 BY 1
+               UNTIL VERGLEICH-INDEX > SPIELER-ANZAHL
+               IF SPIELER-RANK(VERGLEICH-INDEX) >
+                    SPIELER-RANK(GEWINNER-INDEX)
+                  OR (SPIELER-RANK(VERGLEICH-INDEX) =
+                       SPIELER-RANK(GEWINNER-INDEX)
+                      AND SPIELER-WERT(VERGLEICH-INDEX) >
+                          SPIELER-WERT(GEWINNER-INDEX))
+                   MOVE VERGLEICH-INDEX TO GEWINNER-INDEX
+               END-IF
+           END-PERFORM
+
+           .
+
+       Baue-Strukturausgabe Section.
+      *    Maschinell auswertbare Ausgabe von HAND-RANK und A-WERT,
+      *    unabhängig vom deutschsprachigen Freitext in AUSGABE.
+           MOVE HAND-RANK TO SA-RANK
+           MOVE A-WERT TO SA-WERT
+           .
+
+       Schreibe-Historie Section.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA
+           MOVE DATETIME TO HO-TIMESTAMP
+           MOVE VERGLEICH-INDEX TO HO-SPIELER
+           MOVE HAND-RANK TO HO-RANK
+           MOVE A-WERT TO HO-WERT
+           MOVE KOMMENTAR TO HO-KOMMENTAR
+           WRITE HISTORY-OUT-F
+           .
+
+
        bla Section.
            MOVE "KREUZ 10111XX" TO HAND
       *    DISPLAY HAND
